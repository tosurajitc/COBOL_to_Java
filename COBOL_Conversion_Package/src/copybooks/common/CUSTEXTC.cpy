@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020* CUSTEXTC.CPY
+000030* BILLING CHANGE-EXTRACT CONTROL RECORD
+000040*
+000050* HOLDS THE DATE THE LAST SUCCESSFUL BILLING EXTRACT WAS RUN
+000060* THROUGH, READ INTO LAST-EXTRACT-DATE (CUSTWS.CPY) AT THE START
+000070* OF THE RUN AND REWRITTEN WITH WS-CURRENT-DATE ONLY AFTER THE
+000080* EXTRACT STEP COMPLETES SUCCESSFULLY, SO A FAILED RUN DOES NOT
+000090* LOSE TRACK OF WHAT BILLING HAS ALREADY RECEIVED.
+000100*
+000110* MODIFICATION HISTORY
+000120*   08/09/2021  RDM  ORIGINAL COPYBOOK.
+000130*****************************************************************
+000140 01  EXTCTL-RECORD.
+000150     05  EXTCTL-LAST-EXTRACT-DATE.
+000160         10  EXTCTL-YEAR           PIC 9(4).
+000170         10  EXTCTL-MONTH          PIC 9(2).
+000180         10  EXTCTL-DAY            PIC 9(2).
