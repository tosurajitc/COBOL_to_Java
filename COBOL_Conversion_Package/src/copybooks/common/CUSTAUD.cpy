@@ -0,0 +1,31 @@
+000010*****************************************************************
+000020* CUSTAUD.CPY
+000030* CUSTOMER MASTER AUDIT RECORD LAYOUT
+000040*
+000050* ONE PHYSICAL AUDIT RECORD HOLDS A SINGLE BEFORE- OR AFTER-
+000060* IMAGE OF A CUSTOMER MASTER RECORD, TAGGED WITH THE JOB/USER
+000070* THAT MADE THE CHANGE AND THE DATE IT WAS MADE. A SINGLE MASTER
+000080* UPDATE THEREFORE WRITES TWO AUDIT RECORDS - A 'B' RECORD FOR
+000090* THE RECORD AS IT LOOKED BEFORE THE UPDATE AND AN 'A' RECORD
+000100* FOR HOW IT LOOKED AFTER - SO THE TWO CAN BE PAIRED BY CUSTOMER
+000110* NUMBER, JOB ID, AND DATE DURING AN AUDIT INQUIRY.
+000120*
+000130* THE CUSTOMER IMAGE IS CARRIED AS A FIXED PIC X FIELD, THE SAME
+000140* LENGTH AS CUSTREC, RATHER THAN A LIVE COPY OF CUSTREC ITSELF,
+000150* SO THAT HISTORICAL AUDIT RECORDS STAY READABLE EVEN IF A
+000160* FUTURE CHANGE TO CUSTREC'S LAYOUT ADDS OR RESIZES A FIELD.
+000170*
+000180* MODIFICATION HISTORY
+000190*   05/10/2021  RDM  ORIGINAL COPYBOOK.
+000200*****************************************************************
+000210 01  AUDITREC.
+000220     05  AUD-JOB-ID                PIC X(08).
+000230     05  AUD-USER-ID               PIC X(08).
+000240     05  AUD-IMAGE-TYPE            PIC X(01).
+000250         88  AUD-BEFORE-IMAGE            VALUE 'B'.
+000260         88  AUD-AFTER-IMAGE             VALUE 'A'.
+000270     05  AUD-DATE.
+000280         10  AUD-YEAR              PIC 9(4).
+000290         10  AUD-MONTH             PIC 9(2).
+000300         10  AUD-DAY               PIC 9(2).
+000310     05  AUD-CUSTOMER-IMAGE        PIC X(159).
