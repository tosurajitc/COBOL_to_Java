@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020* CUSTCKPT.CPY
+000030* CHECKPOINT / RESTART RECORD FOR THE CUSTOMER MASTER UPDATE
+000040*
+000050* WRITTEN BY CUSTUPD EVERY WS-CHECKPOINT-INTERVAL RECORDS SO AN
+000060* ABENDED RUN CAN BE RESTARTED WITHOUT REPROCESSING TRANSACTIONS
+000070* THAT WERE ALREADY APPLIED TO THE MASTER.
+000080*
+000090* MODIFICATION HISTORY
+000100*   06/02/2020  RDM  ORIGINAL COPYBOOK.
+000105*   08/09/2021  RDM  ADDED CKPT-TRAN-COUNT AND CKPT-BALANCE-TOTAL
+000106*                    SO A RESTARTED RUN CAN PICK RECONCILIATION
+000107*                    UP WHERE THE ABENDED RUN LEFT OFF INSTEAD OF
+000108*                    RESTARTING BOTH AT ZERO.
+000110*****************************************************************
+000120 01  CUSTCKPT-RECORD.
+000130     05  CKPT-RUN-ID               PIC X(08).
+000140     05  CKPT-LAST-CUST-NUMBER     PIC 9(07).
+000145     05  CKPT-TRAN-COUNT           PIC 9(07).
+000147     05  CKPT-BALANCE-TOTAL        PIC S9(9)V99 COMP-3.
+000150     05  CKPT-DATE.
+000160         10  CKPT-YEAR             PIC 9(4).
+000170         10  CKPT-MONTH            PIC 9(2).
+000180         10  CKPT-DAY              PIC 9(2).
