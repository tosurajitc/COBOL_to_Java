@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020* CUSTCTL.CPY
+000030* CONTROL TOTALS RECORD FOR THE CUSTOMER MASTER UPDATE
+000040*
+000050* PREPARED BY WHATEVER JOB BUILDS THE DAY'S CUSTTRNA/CUSTTRNB
+000060* FEEDER FILES SO CUSTUPD CAN CONFIRM IT PROCESSED WHAT WAS SENT
+000070* TO IT INSTEAD OF SILENTLY ACCEPTING A DROPPED OR DUPLICATED
+000080* TRANSACTION FILE. ONE RECORD PER RUN.
+000090*
+000100* MODIFICATION HISTORY
+000110*   07/19/2021  RDM  ORIGINAL COPYBOOK.
+000115*   08/09/2021  RDM  CHANGED CTL-EXPECTED-BALANCE-TOTAL TO COMP-3
+000116*                    TO MATCH THE PACKED-DECIMAL CONVENTION USED
+000117*                    BY EVERY OTHER MONEY FIELD IN THIS SYSTEM.
+000120*****************************************************************
+000130 01  CUSTCTL-RECORD.
+000140     05  CTL-RUN-ID                PIC X(08).
+000150     05  CTL-EXPECTED-TRAN-COUNT   PIC 9(07).
+000160     05  CTL-EXPECTED-BALANCE-TOTAL  PIC S9(9)V99 COMP-3.
+000170     05  CTL-DATE.
+000180         10  CTL-YEAR              PIC 9(4).
+000190         10  CTL-MONTH             PIC 9(2).
+000200         10  CTL-DAY               PIC 9(2).
