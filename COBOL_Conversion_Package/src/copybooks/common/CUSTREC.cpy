@@ -0,0 +1,35 @@
+000010*****************************************************************
+000020* CUSTREC.CPY
+000030* SHARED CUSTOMER MASTER RECORD LAYOUT
+000040*
+000050* ANY PROGRAM THAT COPIES CUSTWS FOR THE STANDARD FILE-STATUS
+000060* AND DATE WORKING-STORAGE SHOULD ALSO COPY THIS MEMBER FOR THE
+000070* CUSTOMER RECORD ITSELF, EITHER DIRECTLY UNDER AN FD (FILE
+000080* SECTION) OR, VIA COPY ... REPLACING, INTO WORKING-STORAGE FOR
+000090* PROGRAMS THAT DO NOT OWN THE FILE (E.G. AN ONLINE TRANSACTION
+000100* OR AN AUDIT RECORD).
+000110*
+000120* MODIFICATION HISTORY
+000130*   03/14/2019  RDM  ORIGINAL COPYBOOK.
+000140*****************************************************************
+000150 01  CUSTREC.
+000160     05  CUST-NUMBER              PIC 9(07).
+000170     05  CUST-NAME-ADDR.
+000180         10  CUST-NAME            PIC X(30).
+000190         10  CUST-ADDR-LINE-1     PIC X(30).
+000200         10  CUST-ADDR-LINE-2     PIC X(30).
+000210         10  CUST-CITY            PIC X(20).
+000220         10  CUST-STATE           PIC X(02).
+000230         10  CUST-ZIP-CODE        PIC X(10).
+000240     05  CUST-CREDIT-LIMIT        PIC S9(7)V99 COMP-3.
+000250     05  CUST-BALANCE             PIC S9(7)V99 COMP-3.
+000260     05  CUST-STATUS-CODE         PIC X(02).
+000270         88  CUST-STATUS-ACTIVE           VALUE 'AC'.
+000280         88  CUST-STATUS-INACTIVE         VALUE 'IN'.
+000290         88  CUST-STATUS-CLOSED           VALUE 'CL'.
+000300         88  CUST-STATUS-CREDIT-HOLD      VALUE 'CH'.
+000310     05  CUST-LAST-ACTIVITY-DATE.
+000320         10  CUST-LAST-ACT-YEAR   PIC 9(4).
+000330         10  CUST-LAST-ACT-MONTH  PIC 9(2).
+000340         10  CUST-LAST-ACT-DAY    PIC 9(2).
+000350     05  FILLER                   PIC X(10).
