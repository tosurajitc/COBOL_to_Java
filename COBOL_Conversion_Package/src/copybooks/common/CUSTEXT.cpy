@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020* CUSTEXT.CPY
+000030* BILLING CHANGE-EXTRACT RECORD LAYOUT
+000040*
+000050* ONE RECORD PER CUSTOMER MASTER RECORD ADDED OR CHANGED SINCE
+000060* LAST-EXTRACT-DATE (CUSTWS.CPY). CARRIES ONLY THE FIELDS BILLING
+000070* ACTUALLY NEEDS, AS A FIXED-FORMAT LAYOUT OF ITS OWN RATHER THAN
+000080* THE FULL CUSTREC, SO A LATER CHANGE TO THE CUSTOMER MASTER DOES
+000090* NOT FORCE A CHANGE ON BILLING'S SIDE OF THE INTERFACE.
+000100*
+000110* MODIFICATION HISTORY
+000120*   08/09/2021  RDM  ORIGINAL COPYBOOK.
+000130*****************************************************************
+000140 01  EXTREC.
+000150     05  EXT-CUST-NUMBER           PIC 9(07).
+000160     05  EXT-CUST-NAME             PIC X(30).
+000170     05  EXT-CUST-BALANCE          PIC S9(7)V99 COMP-3.
+000180     05  EXT-CUST-CREDIT-LIMIT     PIC S9(7)V99 COMP-3.
+000190     05  EXT-CUST-STATUS-CODE      PIC X(02).
+000200     05  EXT-LAST-ACTIVITY-DATE.
+000210         10  EXT-LAST-ACT-YEAR     PIC 9(4).
+000220         10  EXT-LAST-ACT-MONTH    PIC 9(2).
+000230         10  EXT-LAST-ACT-DAY      PIC 9(2).
