@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020* CUSTTRN.CPY
+000030* GENERIC CUSTOMER TRANSACTION RECORD LAYOUT
+000040*
+000050* SHARED BY EACH FEEDER FILE THAT SUPPLIES CUSTOMER UPDATE
+000060* TRANSACTIONS (COPY ... REPLACING THE TOP LEVEL NAME) AND BY
+000070* WORKING-STORAGE WHEREVER A PROGRAM NEEDS A HOLDING AREA FOR
+000080* "THE TRANSACTION CURRENTLY BEING PROCESSED".
+000090*
+000100* MODIFICATION HISTORY
+000110*   01/11/2021  RDM  ORIGINAL COPYBOOK, SPLIT OUT OF CUSTUPD WHEN
+000120*                    A SECOND FEEDER FILE WAS ADDED.
+000125*   08/09/2021  RDM  CHANGED TRAN-AMOUNT TO COMP-3 TO MATCH THE
+000126*                    PACKED-DECIMAL CONVENTION USED BY EVERY
+000127*                    OTHER MONEY FIELD IN THIS SYSTEM.
+000130*****************************************************************
+000140 01  TRANREC.
+000150     05  TRAN-CUST-NUMBER              PIC 9(07).
+000160     05  TRAN-CODE                     PIC X(02).
+000170         88  TRAN-BALANCE-CHANGE            VALUE 'BC'.
+000180         88  TRAN-CREDIT-CHANGE             VALUE 'CC'.
+000190         88  TRAN-STATUS-CHANGE             VALUE 'SC'.
+000200     05  TRAN-AMOUNT                    PIC S9(7)V99 COMP-3.
+000210     05  TRAN-NEW-STATUS-CODE           PIC X(02).
+000220     05  FILLER                         PIC X(19).
