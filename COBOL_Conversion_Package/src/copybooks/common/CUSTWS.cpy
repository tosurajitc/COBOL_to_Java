@@ -1,9 +1,47 @@
-01  WS-WORK-AREAS.
-           05 CUST-FILE-STATUS         PIC X(2)  VALUE SPACES.
-           05 END-OF-FILE-SW           PIC X     VALUE 'N'.
-              88 END-OF-FILE                     VALUE 'Y'.
-           
-       01  WS-CURRENT-DATE.
-           05 WS-CURRENT-YEAR          PIC 9(4).
-           05 WS-CURRENT-MONTH         PIC 9(2).
-           05 WS-CURRENT-DAY           PIC 9(2).
\ No newline at end of file
+000010*****************************************************************
+000020* CUSTWS.CPY
+000030* SHARED CUSTOMER-FILE WORKING-STORAGE
+000040*
+000050* COMMON FILE-STATUS, END-OF-FILE SWITCH, AND CURRENT-DATE FIELDS
+000060* SHARED BY EVERY PROGRAM THAT PROCESSES THE CUSTOMER MASTER.
+000070*
+000080* MODIFICATION HISTORY
+000090*   (ORIGINAL DATE UNKNOWN)  ORIGINAL COPYBOOK.
+000100*   03/14/2019  RDM  REFORMATTED TO STANDARD COLUMNS FOR USE BY
+000110*                    CUSTUPD.
+000115*   06/02/2020  RDM  ADDED WS-CURRENT-DATE-X REDEFINES SO A
+000116*                    CALLING PROGRAM CAN POPULATE THE DATE WITH
+000117*                    ONE ACCEPT ... FROM DATE STATEMENT.
+000118*   01/11/2021  RDM  REPLACED THE SINGLE END-OF-FILE-SW WITH A
+000119*                    TABLE OF SWITCHES SO A PROGRAM CAN MATCH/
+000120*                    MERGE MORE THAN ONE INPUT FILE AT A TIME.
+000122*   08/09/2021  RDM  ADDED LAST-EXTRACT-DATE ALONGSIDE
+000123*                    WS-CURRENT-DATE FOR THE BILLING CHANGE
+000124*                    EXTRACT.
+000125*****************************************************************
+000130 01  WS-WORK-AREAS.
+000140     05  CUST-FILE-STATUS         PIC X(2)  VALUE SPACES.
+000150     05  WS-EOF-SWITCHES.
+000151         10  WS-EOF-ENTRY OCCURS 3 TIMES
+000152                          INDEXED BY WS-EOF-IDX.
+000153             15  WS-EOF-SW              PIC X VALUE 'N'.
+000154                 88  END-OF-FILE              VALUE 'Y'.
+000155
+000156 01  WS-EOF-SUBSCRIPTS.
+000157     05  EOF-MASTER                   PIC 9 VALUE 1.
+000158     05  EOF-FEEDER-A                 PIC 9 VALUE 2.
+000159     05  EOF-FEEDER-B                 PIC 9 VALUE 3.
+000170
+000180 01  WS-CURRENT-DATE.
+000190     05  WS-CURRENT-YEAR          PIC 9(4).
+000200     05  WS-CURRENT-MONTH         PIC 9(2).
+000210     05  WS-CURRENT-DAY           PIC 9(2).
+000212 01  WS-CURRENT-DATE-X REDEFINES WS-CURRENT-DATE
+000214                                  PIC 9(8).
+000216
+000218 01  LAST-EXTRACT-DATE.
+000220     05  LAST-EXTRACT-YEAR        PIC 9(4).
+000222     05  LAST-EXTRACT-MONTH       PIC 9(2).
+000224     05  LAST-EXTRACT-DAY         PIC 9(2).
+000226 01  LAST-EXTRACT-DATE-X REDEFINES LAST-EXTRACT-DATE
+000228                                  PIC 9(8).
