@@ -0,0 +1,313 @@
+000010*****************************************************************
+000020* PROGRAM-ID:  CUSTDQ
+000030* SYSTEM:      CUSTOMER MASTER MAINTENANCE
+000040*
+000050* PURPOSE:     RUNS AS A DISTINCT PASS AHEAD OF THE NIGHTLY UPDATE
+000060*              TO CATCH BAD DATA BEFORE IT REACHES CUSTUPD. CHECKS
+000070*              EVERY CUSTOMER MASTER RECORD AGAINST BASIC FIELD
+000080*              VALIDATION RULES (BLANK NAME, NEGATIVE CREDIT
+000090*              LIMIT, INVALID LAST-ACTIVITY DATE) AND SCANS EACH
+000100*              INCOMING TRANSACTION FEEDER FILE FOR DUPLICATE
+000110*              CUSTOMER NUMBERS, WHICH WOULD OTHERWISE BE APPLIED
+000120*              TWICE BY THE MATCH/MERGE LOGIC IN CUSTUPD. RESULTS
+000130*              ARE PRINTED ON THE DATA QUALITY REPORT.
+000140*
+000150* MODIFICATION HISTORY
+000160*   08/02/2021  RDM  ORIGINAL PROGRAM.
+000170*****************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID.    CUSTDQ.
+000200 AUTHOR.        R. D. MASON.
+000210 INSTALLATION.  CUSTOMER SYSTEMS DEPT.
+000220 DATE-WRITTEN.  08/02/2021.
+000230 DATE-COMPILED.
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER.   IBM-370.
+000270 OBJECT-COMPUTER.   IBM-370.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CUSTMAST  ASSIGN TO CUSTMAST
+000310            ORGANIZATION IS INDEXED
+000320            ACCESS MODE IS SEQUENTIAL
+000330            RECORD KEY IS CUST-NUMBER
+000340            FILE STATUS IS CUST-FILE-STATUS.
+000350
+000360     SELECT CUSTTRNA  ASSIGN TO CUSTTRNA
+000370            ORGANIZATION IS SEQUENTIAL
+000380            FILE STATUS IS WS-TRNA-FILE-STATUS.
+000390
+000400     SELECT CUSTTRNB  ASSIGN TO CUSTTRNB
+000410            ORGANIZATION IS SEQUENTIAL
+000420            FILE STATUS IS WS-TRNB-FILE-STATUS.
+000430
+000440     SELECT CUSTDQRPT ASSIGN TO CUSTDQRPT
+000450            ORGANIZATION IS SEQUENTIAL
+000460            FILE STATUS IS WS-RPT-FILE-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  CUSTMAST
+000510     LABEL RECORDS ARE STANDARD.
+000520     COPY CUSTREC.
+000530
+000540 FD  CUSTTRNA
+000550     LABEL RECORDS ARE STANDARD.
+000560     COPY CUSTTRN REPLACING ==TRANREC== BY ==FEEDA-RECORD==.
+000570
+000580 FD  CUSTTRNB
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY CUSTTRN REPLACING ==TRANREC== BY ==FEEDB-RECORD==.
+000610
+000620 FD  CUSTDQRPT
+000630     LABEL RECORDS ARE STANDARD
+000640     RECORD CONTAINS 132 CHARACTERS.
+000650 01  DQRPT-LINE                    PIC X(132).
+000660
+000670 WORKING-STORAGE SECTION.
+000680 COPY CUSTWS.
+000690
+000700 01  WS-FILE-STATUS-AREAS.
+000710     05  WS-TRNA-FILE-STATUS       PIC X(02) VALUE SPACES.
+000720     05  WS-TRNB-FILE-STATUS       PIC X(02) VALUE SPACES.
+000730     05  WS-RPT-FILE-STATUS        PIC X(02) VALUE SPACES.
+000735
+000736 01  WS-ABORT-SW                   PIC X     VALUE 'N'.
+000737     88  WS-ABORT-REQUESTED            VALUE 'Y'.
+000740
+000750 01  WS-DUP-CHECK-AREAS.
+000760     05  WS-TRNA-PRIOR-CUST-NBR    PIC 9(07) VALUE ZERO.
+000770     05  WS-TRNA-HAVE-PRIOR-SW     PIC X     VALUE 'N'.
+000780         88  WS-TRNA-HAVE-PRIOR          VALUE 'Y'.
+000790     05  WS-TRNB-PRIOR-CUST-NBR    PIC 9(07) VALUE ZERO.
+000800     05  WS-TRNB-HAVE-PRIOR-SW     PIC X     VALUE 'N'.
+000810         88  WS-TRNB-HAVE-PRIOR          VALUE 'Y'.
+000820
+000830 01  WS-REPORT-COUNTERS.
+000840     05  WS-INVALID-COUNT          PIC 9(07) COMP VALUE ZERO.
+000850     05  WS-DUPLICATE-COUNT        PIC 9(07) COMP VALUE ZERO.
+000860
+000870 01  WS-VALIDATION-AREAS.
+000880     05  WS-REASON                 PIC X(40) VALUE SPACES.
+000890
+000900 01  WS-REPORT-LINES.
+000910     05  WS-RPT-TITLE-LINE.
+000920         10  FILLER                PIC X(40) VALUE SPACES.
+000930         10  FILLER                PIC X(35)
+000940                  VALUE 'DATA QUALITY REPORT'.
+000950     05  WS-RPT-HEADING-LINE.
+000960         10  FILLER                PIC X(10) VALUE 'CUST NBR'.
+000970         10  FILLER                PIC X(12) VALUE 'SOURCE'.
+000980         10  FILLER                PIC X(40) VALUE 'REASON'.
+000990     05  WS-RPT-DETAIL-LINE.
+001000         10  RPT-D-CUST-NUMBER     PIC ZZZZZZ9.
+001010         10  FILLER                PIC X(03) VALUE SPACES.
+001020         10  RPT-D-SOURCE          PIC X(12).
+001030         10  RPT-D-REASON          PIC X(40).
+001040     05  WS-RPT-INVALID-TOTAL-LINE.
+001050         10  FILLER                PIC X(20)
+001060                  VALUE 'INVALID RECORDS - '.
+001070         10  RPT-T-INVALID-COUNT   PIC ZZZ,ZZ9.
+001080     05  WS-RPT-DUPLICATE-TOTAL-LINE.
+001090         10  FILLER                PIC X(20)
+001100                  VALUE 'DUPLICATE KEYS  - '.
+001110         10  RPT-T-DUPLICATE-COUNT PIC ZZZ,ZZ9.
+001120
+001130 PROCEDURE DIVISION.
+001140*----------------------------------------------------------------*
+001150* 0000-MAINLINE                                                  *
+001160*----------------------------------------------------------------*
+001170 0000-MAINLINE.
+001180     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+001185     IF NOT WS-ABORT-REQUESTED
+001190         PERFORM 2000-VALIDATE-MASTER   THRU 2000-EXIT
+001200                 UNTIL END-OF-FILE(EOF-MASTER)
+001210         PERFORM 3000-CHECK-FEEDER-A    THRU 3000-EXIT
+001220                 UNTIL END-OF-FILE(EOF-FEEDER-A)
+001230         PERFORM 3500-CHECK-FEEDER-B    THRU 3500-EXIT
+001240                 UNTIL END-OF-FILE(EOF-FEEDER-B)
+001250         PERFORM 8000-PRINT-TOTALS      THRU 8000-EXIT
+001260         PERFORM 9000-TERMINATE         THRU 9000-EXIT
+001265     END-IF.
+001270     STOP RUN.
+001280
+001290*----------------------------------------------------------------*
+001300* 1000-INITIALIZE - OPEN FILES AND PRIME THE READS               *
+001310*----------------------------------------------------------------*
+001320 1000-INITIALIZE.
+001330     MOVE 'N' TO WS-EOF-SW(EOF-MASTER).
+001340     MOVE 'N' TO WS-EOF-SW(EOF-FEEDER-A).
+001350     MOVE 'N' TO WS-EOF-SW(EOF-FEEDER-B).
+001360     OPEN INPUT CUSTMAST.
+001370     IF CUST-FILE-STATUS NOT = '00'
+001380         DISPLAY 'CUSTDQ - CANNOT OPEN CUSTMAST - STATUS '
+001390                 CUST-FILE-STATUS
+001400         MOVE 'Y' TO WS-EOF-SW(EOF-MASTER)
+001405         MOVE 'Y' TO WS-ABORT-SW
+001410         GO TO 1000-EXIT
+001420     END-IF.
+001430     OPEN INPUT CUSTTRNA.
+001440     OPEN INPUT CUSTTRNB.
+001450     OPEN OUTPUT CUSTDQRPT.
+001460     PERFORM 1150-PRINT-HEADINGS    THRU 1150-EXIT.
+001470     PERFORM 1100-READ-MASTER       THRU 1100-EXIT.
+001480     PERFORM 1110-READ-FEEDER-A     THRU 1110-EXIT.
+001490     PERFORM 1120-READ-FEEDER-B     THRU 1120-EXIT.
+001500 1000-EXIT.
+001510     EXIT.
+001520
+001530*----------------------------------------------------------------*
+001540* 1100-READ-MASTER - READ THE NEXT CUSTOMER MASTER RECORD        *
+001550*----------------------------------------------------------------*
+001560 1100-READ-MASTER.
+001570     READ CUSTMAST
+001580         AT END
+001590             MOVE 'Y' TO WS-EOF-SW(EOF-MASTER)
+001600     END-READ.
+001610 1100-EXIT.
+001620     EXIT.
+001630
+001640*----------------------------------------------------------------*
+001650* 1110-READ-FEEDER-A - READ THE NEXT RECORD FROM FEEDER A        *
+001660*----------------------------------------------------------------*
+001670 1110-READ-FEEDER-A.
+001680     READ CUSTTRNA
+001690         AT END
+001700             MOVE 'Y' TO WS-EOF-SW(EOF-FEEDER-A)
+001710     END-READ.
+001720 1110-EXIT.
+001730     EXIT.
+001740
+001750*----------------------------------------------------------------*
+001760* 1120-READ-FEEDER-B - READ THE NEXT RECORD FROM FEEDER B        *
+001770*----------------------------------------------------------------*
+001780 1120-READ-FEEDER-B.
+001790     READ CUSTTRNB
+001800         AT END
+001810             MOVE 'Y' TO WS-EOF-SW(EOF-FEEDER-B)
+001820     END-READ.
+001830 1120-EXIT.
+001840     EXIT.
+001850
+001860*----------------------------------------------------------------*
+001870* 1150-PRINT-HEADINGS - WRITE THE REPORT TITLE AND COLUMN LINE   *
+001880*----------------------------------------------------------------*
+001890 1150-PRINT-HEADINGS.
+001900     WRITE DQRPT-LINE FROM WS-RPT-TITLE-LINE
+001910         AFTER ADVANCING PAGE.
+001920     MOVE SPACES TO DQRPT-LINE.
+001930     WRITE DQRPT-LINE AFTER ADVANCING 1 LINE.
+001940     WRITE DQRPT-LINE FROM WS-RPT-HEADING-LINE
+001950         AFTER ADVANCING 1 LINE.
+001960 1150-EXIT.
+001970     EXIT.
+001980
+001990*----------------------------------------------------------------*
+002000* 2000-VALIDATE-MASTER - APPLY THE FIELD VALIDATION RULES TO ONE *
+002010*                        CUSTOMER MASTER RECORD                  *
+002020*----------------------------------------------------------------*
+002030 2000-VALIDATE-MASTER.
+002040     IF CUST-NAME = SPACES
+002050         MOVE 'BLANK CUSTOMER NAME' TO WS-REASON
+002060         PERFORM 2900-PRINT-INVALID THRU 2900-EXIT
+002070     END-IF.
+002080     IF CUST-CREDIT-LIMIT < ZERO
+002090         MOVE 'NEGATIVE CREDIT LIMIT' TO WS-REASON
+002100         PERFORM 2900-PRINT-INVALID THRU 2900-EXIT
+002110     END-IF.
+002120     IF CUST-LAST-ACT-MONTH < 1 OR CUST-LAST-ACT-MONTH > 12
+002130             OR CUST-LAST-ACT-DAY < 1 OR CUST-LAST-ACT-DAY > 31
+002140             OR CUST-LAST-ACT-YEAR = ZERO
+002150         MOVE 'INVALID LAST-ACTIVITY DATE' TO WS-REASON
+002160         PERFORM 2900-PRINT-INVALID THRU 2900-EXIT
+002170     END-IF.
+002180     PERFORM 1100-READ-MASTER       THRU 1100-EXIT.
+002190 2000-EXIT.
+002200     EXIT.
+002210
+002220*----------------------------------------------------------------*
+002230* 2900-PRINT-INVALID - WRITE ONE FIELD-VALIDATION DETAIL LINE    *
+002240*----------------------------------------------------------------*
+002250 2900-PRINT-INVALID.
+002260     MOVE CUST-NUMBER      TO RPT-D-CUST-NUMBER.
+002270     MOVE 'CUSTMAST'       TO RPT-D-SOURCE.
+002280     MOVE WS-REASON        TO RPT-D-REASON.
+002290     WRITE DQRPT-LINE FROM WS-RPT-DETAIL-LINE
+002300         AFTER ADVANCING 1 LINE.
+002310     ADD 1 TO WS-INVALID-COUNT.
+002320 2900-EXIT.
+002330     EXIT.
+002340
+002350*----------------------------------------------------------------*
+002360* 3000-CHECK-FEEDER-A - CHECK ONE FEEDER-A RECORD AGAINST THE    *
+002370*                       PRIOR RECORD FOR A DUPLICATE CUST NUMBER *
+002380*----------------------------------------------------------------*
+002390 3000-CHECK-FEEDER-A.
+002400     IF WS-TRNA-HAVE-PRIOR
+002410             AND TRAN-CUST-NUMBER IN FEEDA-RECORD
+002420                 = WS-TRNA-PRIOR-CUST-NBR
+002430         MOVE TRAN-CUST-NUMBER IN FEEDA-RECORD
+002440              TO RPT-D-CUST-NUMBER
+002450         MOVE 'CUSTTRNA'      TO RPT-D-SOURCE
+002460         MOVE 'DUPLICATE CUSTOMER NUMBER ON FEEDER FILE'
+002470              TO RPT-D-REASON
+002480         WRITE DQRPT-LINE FROM WS-RPT-DETAIL-LINE
+002490             AFTER ADVANCING 1 LINE
+002500         ADD 1 TO WS-DUPLICATE-COUNT
+002510     END-IF.
+002520     MOVE TRAN-CUST-NUMBER IN FEEDA-RECORD
+002530          TO WS-TRNA-PRIOR-CUST-NBR.
+002540     SET WS-TRNA-HAVE-PRIOR TO TRUE.
+002550     PERFORM 1110-READ-FEEDER-A     THRU 1110-EXIT.
+002560 3000-EXIT.
+002570     EXIT.
+002580
+002590*----------------------------------------------------------------*
+002600* 3500-CHECK-FEEDER-B - CHECK ONE FEEDER-B RECORD AGAINST THE    *
+002610*                       PRIOR RECORD FOR A DUPLICATE CUST NUMBER *
+002620*----------------------------------------------------------------*
+002630 3500-CHECK-FEEDER-B.
+002640     IF WS-TRNB-HAVE-PRIOR
+002650             AND TRAN-CUST-NUMBER IN FEEDB-RECORD
+002660                 = WS-TRNB-PRIOR-CUST-NBR
+002670         MOVE TRAN-CUST-NUMBER IN FEEDB-RECORD
+002680              TO RPT-D-CUST-NUMBER
+002690         MOVE 'CUSTTRNB'      TO RPT-D-SOURCE
+002700         MOVE 'DUPLICATE CUSTOMER NUMBER ON FEEDER FILE'
+002710              TO RPT-D-REASON
+002720         WRITE DQRPT-LINE FROM WS-RPT-DETAIL-LINE
+002730             AFTER ADVANCING 1 LINE
+002740         ADD 1 TO WS-DUPLICATE-COUNT
+002750     END-IF.
+002760     MOVE TRAN-CUST-NUMBER IN FEEDB-RECORD
+002770          TO WS-TRNB-PRIOR-CUST-NBR.
+002780     SET WS-TRNB-HAVE-PRIOR TO TRUE.
+002790     PERFORM 1120-READ-FEEDER-B     THRU 1120-EXIT.
+002800 3500-EXIT.
+002810     EXIT.
+002820
+002830*----------------------------------------------------------------*
+002840* 8000-PRINT-TOTALS - WRITE THE INVALID AND DUPLICATE COUNTS     *
+002850*----------------------------------------------------------------*
+002860 8000-PRINT-TOTALS.
+002870     MOVE WS-INVALID-COUNT   TO RPT-T-INVALID-COUNT.
+002880     WRITE DQRPT-LINE FROM WS-RPT-INVALID-TOTAL-LINE
+002890         AFTER ADVANCING 2 LINES.
+002900     MOVE WS-DUPLICATE-COUNT TO RPT-T-DUPLICATE-COUNT.
+002910     WRITE DQRPT-LINE FROM WS-RPT-DUPLICATE-TOTAL-LINE
+002920         AFTER ADVANCING 1 LINE.
+002930 8000-EXIT.
+002940     EXIT.
+002950
+002960*----------------------------------------------------------------*
+002970* 9000-TERMINATE - CLOSE FILES                                   *
+002980*----------------------------------------------------------------*
+002990 9000-TERMINATE.
+003000     CLOSE CUSTMAST.
+003010     CLOSE CUSTTRNA.
+003020     CLOSE CUSTTRNB.
+003030     CLOSE CUSTDQRPT.
+003040     DISPLAY 'CUSTDQ - INVALID RECORDS   - ' WS-INVALID-COUNT.
+003050     DISPLAY 'CUSTDQ - DUPLICATE KEYS    - ' WS-DUPLICATE-COUNT.
+003060 9000-EXIT.
+003070     EXIT.
