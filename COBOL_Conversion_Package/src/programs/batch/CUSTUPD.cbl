@@ -0,0 +1,826 @@
+000010*****************************************************************
+000020* PROGRAM-ID:  CUSTUPD
+000030* SYSTEM:      CUSTOMER MASTER MAINTENANCE
+000040*
+000050* PURPOSE:     APPLIES DAILY TRANSACTION UPDATES (BALANCE AND
+000060*              CREDIT LIMIT CHANGES) TO THE CUSTOMER MASTER FILE.
+000070*              NON-ZERO FILE STATUS CODES ENCOUNTERED WHILE
+000080*              PROCESSING ARE ACCUMULATED AND PRINTED ON THE
+000090*              CUSTOMER FILE EXCEPTION REPORT AT END OF JOB
+000100*              RATHER THAN ABENDING THE STEP.
+000110*
+000120* MODIFICATION HISTORY
+000130*   03/14/2019  RDM  ORIGINAL PROGRAM.
+000140*   06/02/2020  RDM  ADDED CHECKPOINT/RESTART SUPPORT AGAINST
+000150*                    CUSTCKPT SO A DEAD RUN CAN RESUME WITHOUT
+000160*                    REPROCESSING ALREADY-APPLIED TRANSACTIONS.
+000170*   01/11/2021  RDM  REPLACED THE SINGLE CUSTTRAN INPUT WITH A
+000180*                    MATCH/MERGE OF TWO REGIONAL FEEDER FILES
+000190*                    (CUSTTRNA, CUSTTRNB), DRIVEN OFF THE NEW
+000200*                    END-OF-FILE SWITCH TABLE IN CUSTWS.
+000202*   05/10/2021  RDM  ADDED A BEFORE/AFTER AUDIT TRAIL. EVERY
+000203*                    SUCCESSFUL UPDATE NOW WRITES A PAIR OF
+000204*                    RECORDS TO CUSTAUDIT SO A BALANCE OR
+000205*                    STATUS CHANGE CAN BE TRACED BACK TO THE
+000206*                    RUN THAT MADE IT WITHOUT A TAPE RESTORE.
+000207*   07/19/2021  RDM  ADDED A RECONCILIATION REPORT AGAINST THE
+000208*                    CONTROL TOTALS PREPARED FOR THIS RUN, SO
+000209*                    A DROPPED OR DUPLICATED TRANSACTION FILE
+000209*                    IS CAUGHT THE SAME NIGHT.
+000210*****************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID.    CUSTUPD.
+000240 AUTHOR.        R. D. MASON.
+000250 INSTALLATION.  CUSTOMER SYSTEMS DEPT.
+000260 DATE-WRITTEN.  03/14/2019.
+000270 DATE-COMPILED.
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.   IBM-370.
+000310 OBJECT-COMPUTER.   IBM-370.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT CUSTMAST  ASSIGN TO CUSTMAST
+000350            ORGANIZATION IS INDEXED
+000360            ACCESS MODE IS DYNAMIC
+000370            RECORD KEY IS CUST-NUMBER
+000380            FILE STATUS IS CUST-FILE-STATUS.
+000390
+000400     SELECT CUSTTRNA  ASSIGN TO CUSTTRNA
+000410            ORGANIZATION IS SEQUENTIAL
+000420            FILE STATUS IS WS-TRNA-FILE-STATUS.
+000430
+000440     SELECT CUSTTRNB  ASSIGN TO CUSTTRNB
+000450            ORGANIZATION IS SEQUENTIAL
+000460            FILE STATUS IS WS-TRNB-FILE-STATUS.
+000470
+000480     SELECT CUSTXRPT  ASSIGN TO CUSTXRPT
+000490            ORGANIZATION IS SEQUENTIAL
+000500            FILE STATUS IS WS-RPT-FILE-STATUS.
+000510
+000520     SELECT CUSTCKPT  ASSIGN TO CUSTCKPT
+000530            ORGANIZATION IS SEQUENTIAL
+000540            FILE STATUS IS WS-CKPT-FILE-STATUS.
+000542
+000544     SELECT CUSTAUDIT ASSIGN TO CUSTAUDIT
+000546            ORGANIZATION IS SEQUENTIAL
+000548            FILE STATUS IS WS-AUD-FILE-STATUS.
+000550
+000552     SELECT CUSTCTL   ASSIGN TO CUSTCTL
+000553            ORGANIZATION IS SEQUENTIAL
+000554            FILE STATUS IS WS-CTL-FILE-STATUS.
+000555
+000556     SELECT CUSTRRPT  ASSIGN TO CUSTRRPT
+000557            ORGANIZATION IS SEQUENTIAL
+000558            FILE STATUS IS WS-RCN-FILE-STATUS.
+000559
+000561     SELECT CUSTEXTR  ASSIGN TO CUSTEXTR
+000562            ORGANIZATION IS SEQUENTIAL
+000563            FILE STATUS IS WS-EXTR-FILE-STATUS.
+000564
+000565     SELECT CUSTEXTC  ASSIGN TO CUSTEXTC
+000566            ORGANIZATION IS SEQUENTIAL
+000567            FILE STATUS IS WS-EXTC-FILE-STATUS.
+000568
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  CUSTMAST
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY CUSTREC.
+000610
+000620 FD  CUSTTRNA
+000630     LABEL RECORDS ARE STANDARD.
+000640     COPY CUSTTRN REPLACING ==TRANREC== BY ==FEEDA-RECORD==.
+000650
+000660 FD  CUSTTRNB
+000670     LABEL RECORDS ARE STANDARD.
+000680     COPY CUSTTRN REPLACING ==TRANREC== BY ==FEEDB-RECORD==.
+000690
+000700 FD  CUSTXRPT
+000710     LABEL RECORDS ARE STANDARD
+000720     RECORD CONTAINS 132 CHARACTERS.
+000730 01  XRPT-LINE                     PIC X(132).
+000740
+000750 FD  CUSTCKPT
+000760     LABEL RECORDS ARE STANDARD.
+000770     COPY CUSTCKPT.
+000780
+000782 FD  CUSTAUDIT
+000784     LABEL RECORDS ARE STANDARD.
+000786     COPY CUSTAUD.
+000788
+000789 FD  CUSTCTL
+000791     LABEL RECORDS ARE STANDARD.
+000792     COPY CUSTCTL.
+000793
+000794 FD  CUSTRRPT
+000795     LABEL RECORDS ARE STANDARD
+000796     RECORD CONTAINS 132 CHARACTERS.
+000797 01  RRPT-LINE                     PIC X(132).
+000798
+000800 FD  CUSTEXTR
+000801     LABEL RECORDS ARE STANDARD.
+000802     COPY CUSTEXT.
+000803
+000804 FD  CUSTEXTC
+000805     LABEL RECORDS ARE STANDARD.
+000806     COPY CUSTEXTC.
+000807
+000799 WORKING-STORAGE SECTION.
+000800 COPY CUSTWS.
+000810
+000820 COPY CUSTTRN REPLACING ==TRANREC== BY ==WS-CURRENT-TRAN==.
+000840
+000850 01  WS-TRAN-WORK-AREAS.
+000860     05  WS-TRNA-FILE-STATUS       PIC X(02) VALUE SPACES.
+000870     05  WS-TRNB-FILE-STATUS       PIC X(02) VALUE SPACES.
+000880     05  WS-RPT-FILE-STATUS        PIC X(02) VALUE SPACES.
+000890     05  WS-TRAN-COUNT             PIC 9(07) COMP VALUE ZERO.
+000900     05  WS-UPDATE-COUNT           PIC 9(07) COMP VALUE ZERO.
+000910     05  WS-ABORT-SW               PIC X     VALUE 'N'.
+000920         88  WS-ABORT-REQUESTED          VALUE 'Y'.
+000922
+000924 01  WS-AUDIT-WORK-AREAS.
+000926     05  WS-AUD-FILE-STATUS        PIC X(02) VALUE SPACES.
+000928     05  WS-AUD-JOB-ID             PIC X(08) VALUE 'CUSTUPD'.
+000930     05  WS-AUD-USER-ID            PIC X(08) VALUE 'BATCH'.
+000932     05  WS-BEFORE-CUSTOMER-IMAGE  PIC X(159).
+000933     05  WS-AUD-WRITE-ERRORS       PIC 9(07) COMP VALUE ZERO.
+000934
+000936 01  WS-RECONCILE-AREAS.
+000937     05  WS-CTL-FILE-STATUS        PIC X(02) VALUE SPACES.
+000938     05  WS-RCN-FILE-STATUS        PIC X(02) VALUE SPACES.
+000939     05  WS-EXPECTED-TRAN-COUNT    PIC 9(07) VALUE ZERO.
+000942     05  WS-EXPECTED-BALANCE-TOTAL PIC S9(9)V99 COMP-3
+000943                                   VALUE ZERO.
+000944     05  WS-ACTUAL-BALANCE-TOTAL   PIC S9(9)V99 COMP-3
+000945                                   VALUE ZERO.
+000946     05  WS-COUNT-VARIANCE         PIC S9(07) VALUE ZERO.
+000947     05  WS-BALANCE-VARIANCE       PIC S9(9)V99 COMP-3
+000948                                   VALUE ZERO.
+000949
+000951 01  WS-EXTRACT-AREAS.
+000952     05  WS-EXTR-FILE-STATUS       PIC X(02) VALUE SPACES.
+000953     05  WS-EXTC-FILE-STATUS       PIC X(02) VALUE SPACES.
+000954     05  WS-EXTRACT-COUNT          PIC 9(07) COMP VALUE ZERO.
+000955     05  WS-LAST-EXTRACT-ORDINAL   PIC 9(07) COMP VALUE ZERO.
+000956     05  WS-EXT-ACTIVITY-ORDINAL   PIC 9(07) COMP VALUE ZERO.
+000957     05  WS-EXTRACT-ABORT-SW       PIC X     VALUE 'N'.
+000958         88  WS-EXTRACT-ABORTED        VALUE 'Y'.
+000959
+000940 01  WS-CHECKPOINT-AREAS.
+000950     05  WS-CKPT-FILE-STATUS       PIC X(02) VALUE SPACES.
+000960     05  WS-RUN-ID                 PIC X(08) VALUE SPACES.
+000970     05  WS-CHECKPOINT-INTERVAL    PIC 9(05) COMP VALUE 100.
+000980     05  WS-RECS-SINCE-CKPT        PIC 9(05) COMP VALUE ZERO.
+000990     05  WS-RESTART-SW             PIC X     VALUE 'N'.
+001000         88  WS-RESTART-REQUESTED        VALUE 'Y'.
+001010     05  WS-RESTART-CUST-NUMBER    PIC 9(07) VALUE ZERO.
+001012     05  WS-RESTART-TRAN-COUNT     PIC 9(07) VALUE ZERO.
+001014     05  WS-RESTART-BALANCE-TOTAL  PIC S9(9)V99 COMP-3
+001016                                   VALUE ZERO.
+001020
+001030 01  WS-EXCEPTION-AREAS.
+001040     05  WS-EXCEPTION-COUNT        PIC 9(04) COMP VALUE ZERO.
+001050     05  WS-EXCEPTION-TABLE.
+001060         10  WS-EXCEPTION-ENTRY OCCURS 500 TIMES
+001070                                 INDEXED BY WS-EXC-IDX.
+001080             15  WS-EXC-CUST-NUMBER    PIC 9(07).
+001090             15  WS-EXC-FILE-STATUS    PIC X(02).
+001100             15  WS-EXC-REASON         PIC X(40).
+001110
+001120 01  WS-REPORT-LINES.
+001130     05  WS-RPT-TITLE-LINE.
+001140         10  FILLER                PIC X(40) VALUE SPACES.
+001150         10  FILLER                PIC X(35)
+001160                  VALUE 'CUSTOMER FILE EXCEPTION REPORT'.
+001170     05  WS-RPT-HEADING-LINE.
+001180         10  FILLER                PIC X(10) VALUE 'CUST NBR'.
+001190         10  FILLER                PIC X(08) VALUE 'STATUS'.
+001200         10  FILLER                PIC X(40) VALUE 'REASON'.
+001210     05  WS-RPT-DETAIL-LINE.
+001220         10  RPT-D-CUST-NUMBER     PIC ZZZZZZ9.
+001230         10  FILLER                PIC X(03) VALUE SPACES.
+001240         10  RPT-D-FILE-STATUS     PIC X(02).
+001250         10  FILLER                PIC X(04) VALUE SPACES.
+001260         10  RPT-D-REASON          PIC X(40).
+001270     05  WS-RPT-TOTAL-LINE.
+001280         10  FILLER                PIC X(20)
+001290                  VALUE 'TOTAL EXCEPTIONS - '.
+001300         10  RPT-T-EXCEPTION-COUNT PIC ZZZ9.
+001302
+001304 01  WS-RECON-REPORT-LINES.
+001306     05  WS-RCN-TITLE-LINE.
+001307         10  FILLER                PIC X(40) VALUE SPACES.
+001308         10  FILLER                PIC X(35)
+001309                  VALUE 'RECONCILIATION REPORT'.
+001311     05  WS-RCN-DETAIL-LINE.
+001312         10  FILLER                PIC X(24) VALUE SPACES.
+001313         10  RCN-D-LABEL           PIC X(24).
+001314         10  RCN-D-EXPECTED        PIC Z,ZZZ,ZZ9.99-.
+001315         10  FILLER                PIC X(02) VALUE SPACES.
+001316         10  RCN-D-ACTUAL          PIC Z,ZZZ,ZZ9.99-.
+001317         10  FILLER                PIC X(02) VALUE SPACES.
+001318         10  RCN-D-VARIANCE        PIC Z,ZZZ,ZZ9.99-.
+001319     05  WS-RCN-HEADING-LINE.
+001321         10  FILLER                PIC X(24) VALUE SPACES.
+001322         10  FILLER                PIC X(24) VALUE SPACES.
+001323         10  FILLER                PIC X(12) VALUE 'EXPECTED'.
+001324         10  FILLER                PIC X(02) VALUE SPACES.
+001325         10  FILLER                PIC X(12) VALUE 'ACTUAL'.
+001326         10  FILLER                PIC X(02) VALUE SPACES.
+001327         10  FILLER                PIC X(12) VALUE 'VARIANCE'.
+001328     05  WS-RCN-RESULT-LINE.
+001329         10  FILLER                PIC X(24) VALUE SPACES.
+001330         10  RCN-R-MESSAGE         PIC X(40).
+001331
+001332 PROCEDURE DIVISION.
+001330*----------------------------------------------------------------*
+001340* 0000-MAINLINE                                                  *
+001350*----------------------------------------------------------------*
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+001375     IF NOT WS-ABORT-REQUESTED
+001380         PERFORM 2000-PROCESS-TRANS    THRU 2000-EXIT
+001390                 UNTIL WS-ABORT-REQUESTED
+001400                 OR (END-OF-FILE(EOF-FEEDER-A)
+001410                     AND END-OF-FILE(EOF-FEEDER-B))
+001420         PERFORM 8000-PRINT-EXCEPTIONS THRU 8000-EXIT
+001422         PERFORM 8500-PRINT-RECONCILIATION THRU 8500-EXIT
+001424         PERFORM 8600-WRITE-CHANGE-EXTRACT THRU 8600-EXIT
+001430         PERFORM 9000-TERMINATE        THRU 9000-EXIT
+001432     ELSE
+001434         DISPLAY 'CUSTUPD - RUN TERMINATED - CUSTMAST NOT OPEN'
+001436     END-IF.
+001440     STOP RUN.
+001450
+001460*----------------------------------------------------------------*
+001470* 1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST TRANSACTION   *
+001480*----------------------------------------------------------------*
+001490 1000-INITIALIZE.
+001500     PERFORM 1010-RESET-SWITCHES   THRU 1010-EXIT.
+001510     PERFORM 1050-GET-CURRENT-DATE THRU 1050-EXIT.
+001520     MOVE 'CUPD' TO WS-RUN-ID(1:4).
+001530     MOVE WS-CURRENT-DATE-X(5:4) TO WS-RUN-ID(5:4).
+001540     OPEN I-O   CUSTMAST.
+001550     IF CUST-FILE-STATUS NOT = '00'
+001560         DISPLAY 'CUSTUPD - CANNOT OPEN CUSTMAST - STATUS '
+001570                 CUST-FILE-STATUS
+001580         MOVE 'Y' TO WS-ABORT-SW
+001590         GO TO 1000-EXIT
+001600     END-IF.
+001610     OPEN INPUT  CUSTTRNA.
+001620     OPEN INPUT  CUSTTRNB.
+001630     OPEN OUTPUT CUSTXRPT.
+001632     OPEN OUTPUT CUSTAUDIT.
+001633     IF WS-AUD-FILE-STATUS NOT = '00'
+001634         DISPLAY 'CUSTUPD - CANNOT OPEN CUSTAUDIT - STATUS '
+001635                 WS-AUD-FILE-STATUS
+001636         MOVE 'Y' TO WS-ABORT-SW
+001637         GO TO 1000-EXIT
+001638     END-IF.
+001634     OPEN OUTPUT CUSTRRPT.
+001636     PERFORM 1300-READ-CONTROL-TOTALS THRU 1300-EXIT.
+001638     PERFORM 1400-READ-EXTRACT-CONTROL THRU 1400-EXIT.
+001640     PERFORM 1200-CHECK-RESTART    THRU 1200-EXIT.
+001650     PERFORM 1110-READ-FEEDER-A    THRU 1110-EXIT.
+001660     PERFORM 1120-READ-FEEDER-B    THRU 1120-EXIT.
+001670     PERFORM 1130-SELECT-NEXT-TRAN THRU 1130-EXIT.
+001680     IF WS-RESTART-REQUESTED
+001690         PERFORM 1250-SKIP-TO-RESTART THRU 1250-EXIT
+001700     END-IF.
+001710 1000-EXIT.
+001720     EXIT.
+001730
+001740*----------------------------------------------------------------*
+001750* 1010-RESET-SWITCHES - CLEAR THE END-OF-FILE SWITCH TABLE       *
+001760*----------------------------------------------------------------*
+001770 1010-RESET-SWITCHES.
+001780     PERFORM 1015-RESET-ONE-SWITCH THRU 1015-EXIT
+001790         VARYING WS-EOF-IDX FROM 1 BY 1
+001800         UNTIL WS-EOF-IDX > 3.
+001810 1010-EXIT.
+001820     EXIT.
+001830
+001840*----------------------------------------------------------------*
+001850* 1015-RESET-ONE-SWITCH - CLEAR ONE ENTRY OF THE SWITCH TABLE    *
+001860*----------------------------------------------------------------*
+001870 1015-RESET-ONE-SWITCH.
+001880     MOVE 'N' TO WS-EOF-SW(WS-EOF-IDX).
+001890 1015-EXIT.
+001900     EXIT.
+001910
+001920*----------------------------------------------------------------*
+001930* 1050-GET-CURRENT-DATE - ESTABLISH TODAY'S DATE FOR STAMPING    *
+001940*----------------------------------------------------------------*
+001950 1050-GET-CURRENT-DATE.
+001960     ACCEPT WS-CURRENT-DATE-X FROM DATE YYYYMMDD.
+001970 1050-EXIT.
+001980     EXIT.
+001990
+002000*----------------------------------------------------------------*
+002010* 1110-READ-FEEDER-A - READ THE NEXT RECORD FROM FEEDER A        *
+002020*----------------------------------------------------------------*
+002030 1110-READ-FEEDER-A.
+002040     READ CUSTTRNA
+002050         AT END
+002060             MOVE 'Y' TO WS-EOF-SW(EOF-FEEDER-A)
+002070     END-READ.
+002080 1110-EXIT.
+002090     EXIT.
+002100
+002110*----------------------------------------------------------------*
+002120* 1120-READ-FEEDER-B - READ THE NEXT RECORD FROM FEEDER B        *
+002130*----------------------------------------------------------------*
+002140 1120-READ-FEEDER-B.
+002150     READ CUSTTRNB
+002160         AT END
+002170             MOVE 'Y' TO WS-EOF-SW(EOF-FEEDER-B)
+002180     END-READ.
+002190 1120-EXIT.
+002200     EXIT.
+002210
+002220*----------------------------------------------------------------*
+002230* 1130-SELECT-NEXT-TRAN - MERGE FEEDER A AND FEEDER B BY         *
+002240*                         CUSTOMER NUMBER AND LOAD THE LOWER-    *
+002250*                         KEYED RECORD INTO WS-CURRENT-TRAN      *
+002260*----------------------------------------------------------------*
+002270 1130-SELECT-NEXT-TRAN.
+002280     IF END-OF-FILE(EOF-FEEDER-A) AND END-OF-FILE(EOF-FEEDER-B)
+002290         GO TO 1130-EXIT
+002300     END-IF.
+002310     EVALUATE TRUE
+002320         WHEN END-OF-FILE(EOF-FEEDER-A)
+002330             MOVE FEEDB-RECORD TO WS-CURRENT-TRAN
+002340             PERFORM 1120-READ-FEEDER-B THRU 1120-EXIT
+002350         WHEN END-OF-FILE(EOF-FEEDER-B)
+002360             MOVE FEEDA-RECORD TO WS-CURRENT-TRAN
+002370             PERFORM 1110-READ-FEEDER-A THRU 1110-EXIT
+002380         WHEN TRAN-CUST-NUMBER IN FEEDA-RECORD NOT >
+002381                 TRAN-CUST-NUMBER IN FEEDB-RECORD
+002390             MOVE FEEDA-RECORD TO WS-CURRENT-TRAN
+002400             PERFORM 1110-READ-FEEDER-A THRU 1110-EXIT
+002410         WHEN OTHER
+002420             MOVE FEEDB-RECORD TO WS-CURRENT-TRAN
+002430             PERFORM 1120-READ-FEEDER-B THRU 1120-EXIT
+002440     END-EVALUATE.
+002450     ADD 1 TO WS-TRAN-COUNT.
+002460 1130-EXIT.
+002470     EXIT.
+002480
+002490*----------------------------------------------------------------*
+002500* 1200-CHECK-RESTART - LOOK FOR AN OPEN CHECKPOINT FROM A PRIOR  *
+002510*                      RUN THAT DIED BEFORE COMPLETING           *
+002520*----------------------------------------------------------------*
+002530 1200-CHECK-RESTART.
+002540     MOVE 'N' TO WS-RESTART-SW.
+002550     OPEN INPUT CUSTCKPT.
+002560     IF WS-CKPT-FILE-STATUS = '00'
+002570         READ CUSTCKPT
+002580             AT END
+002590                 CONTINUE
+002600             NOT AT END
+002610                 MOVE CKPT-LAST-CUST-NUMBER
+002620                    TO WS-RESTART-CUST-NUMBER
+002622                 MOVE CKPT-TRAN-COUNT
+002623                    TO WS-RESTART-TRAN-COUNT
+002624                 MOVE CKPT-BALANCE-TOTAL
+002625                    TO WS-RESTART-BALANCE-TOTAL
+002626                 MOVE CKPT-BALANCE-TOTAL
+002627                    TO WS-ACTUAL-BALANCE-TOTAL
+002630                 MOVE 'Y' TO WS-RESTART-SW
+002640                 DISPLAY 'CUSTUPD - RESTARTING AFTER CUSTOMER '
+002650                         WS-RESTART-CUST-NUMBER
+002660         END-READ
+002670         CLOSE CUSTCKPT
+002680     END-IF.
+002690 1200-EXIT.
+002700     EXIT.
+002710
+002720*----------------------------------------------------------------*
+002730* 1250-SKIP-TO-RESTART - FAST-FORWARD PAST TRANSACTIONS THAT     *
+002740*                        WERE ALREADY APPLIED BEFORE THE ABEND.  *
+002741*                        SKIPPING BY TRANSACTION COUNT RATHER    *
+002742*                        THAN BY CUSTOMER NUMBER MEANS TWO       *
+002743*                        TRANSACTIONS FOR THE SAME CUSTOMER      *
+002744*                        STRADDLING THE CHECKPOINT ARE NOT BOTH  *
+002745*                        DISCARDED                               *
+002750*----------------------------------------------------------------*
+002760 1250-SKIP-TO-RESTART.
+002770     PERFORM 1130-SELECT-NEXT-TRAN THRU 1130-EXIT
+002780         UNTIL (END-OF-FILE(EOF-FEEDER-A)
+002790                AND END-OF-FILE(EOF-FEEDER-B))
+002800         OR WS-TRAN-COUNT > WS-RESTART-TRAN-COUNT.
+002810 1250-EXIT.
+002820     EXIT.
+002830
+002832*----------------------------------------------------------------*
+002834* 1300-READ-CONTROL-TOTALS - PICK UP THE EXPECTED TRANSACTION    *
+002836*                            COUNT AND BALANCE TOTAL PREPARED    *
+002838*                            FOR THIS RUN, IF A CONTROL FILE     *
+002839*                            WAS SUPPLIED                        *
+002840*----------------------------------------------------------------*
+002842 1300-READ-CONTROL-TOTALS.
+002844     MOVE ZERO TO WS-EXPECTED-TRAN-COUNT.
+002846     MOVE ZERO TO WS-EXPECTED-BALANCE-TOTAL.
+002848     OPEN INPUT CUSTCTL.
+002850     IF WS-CTL-FILE-STATUS = '00'
+002852         READ CUSTCTL
+002854             AT END
+002856                 CONTINUE
+002858             NOT AT END
+002860                 MOVE CTL-EXPECTED-TRAN-COUNT
+002861                    TO WS-EXPECTED-TRAN-COUNT
+002862                 MOVE CTL-EXPECTED-BALANCE-TOTAL
+002863                    TO WS-EXPECTED-BALANCE-TOTAL
+002864         END-READ
+002866         CLOSE CUSTCTL
+002868     ELSE
+002870         DISPLAY 'CUSTUPD - NO CONTROL TOTALS SUPPLIED FOR '
+002872                 'THIS RUN - RECONCILIATION WILL SHOW ALL '
+002874                 'ACTIVITY AS VARIANCE'
+002876     END-IF.
+002878 1300-EXIT.
+002880     EXIT.
+002882
+002884*----------------------------------------------------------------*
+002886* 1400-READ-EXTRACT-CONTROL - PICK UP THE DATE OF THE LAST       *
+002888*                             SUCCESSFUL BILLING EXTRACT, IF     *
+002889*                             ONE HAS EVER RUN                   *
+002890*----------------------------------------------------------------*
+002892 1400-READ-EXTRACT-CONTROL.
+002894     MOVE ZERO TO LAST-EXTRACT-DATE-X.
+002896     OPEN INPUT CUSTEXTC.
+002898     IF WS-EXTC-FILE-STATUS = '00'
+002900         READ CUSTEXTC
+002902             AT END
+002904                 CONTINUE
+002906             NOT AT END
+002908                 MOVE EXTCTL-LAST-EXTRACT-DATE
+002909                    TO LAST-EXTRACT-DATE
+002910         END-READ
+002912         CLOSE CUSTEXTC
+002914     END-IF.
+002916     COMPUTE WS-LAST-EXTRACT-ORDINAL =
+002918             (LAST-EXTRACT-YEAR  * 360)
+002919           + (LAST-EXTRACT-MONTH * 30)
+002920           +  LAST-EXTRACT-DAY.
+002922 1400-EXIT.
+002924     EXIT.
+002926
+002840*----------------------------------------------------------------*
+002850* 2000-PROCESS-TRANS - APPLY ONE TRANSACTION TO THE MASTER       *
+002860*----------------------------------------------------------------*
+002870 2000-PROCESS-TRANS.
+002880     MOVE TRAN-CUST-NUMBER IN WS-CURRENT-TRAN
+002881          TO CUST-NUMBER.
+002890     READ CUSTMAST
+002900         KEY IS CUST-NUMBER
+002930     END-READ.
+002940     IF CUST-FILE-STATUS = '00'
+002942         MOVE CUSTREC TO WS-BEFORE-CUSTOMER-IMAGE
+002950         PERFORM 2100-APPLY-TRAN THRU 2100-EXIT
+002960         REWRITE CUSTREC
+002990         END-REWRITE
+003000         IF CUST-FILE-STATUS = '00'
+003002             PERFORM 4000-WRITE-AUDIT-PAIR THRU 4000-EXIT
+003005             IF TRAN-BALANCE-CHANGE IN WS-CURRENT-TRAN
+003006                 ADD TRAN-AMOUNT IN WS-CURRENT-TRAN
+003007                     TO WS-ACTUAL-BALANCE-TOTAL
+003008             END-IF
+003010             ADD 1 TO WS-UPDATE-COUNT
+003020             ADD 1 TO WS-RECS-SINCE-CKPT
+003030             IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+003040                 PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+003050             END-IF
+003060         ELSE
+003070             PERFORM 3000-LOG-EXCEPTION THRU 3000-EXIT
+003080         END-IF
+003085     ELSE
+003086         PERFORM 3000-LOG-EXCEPTION THRU 3000-EXIT
+003090     END-IF.
+003100     PERFORM 1130-SELECT-NEXT-TRAN THRU 1130-EXIT.
+003110 2000-EXIT.
+003120     EXIT.
+003130
+003140*----------------------------------------------------------------*
+003150* 2100-APPLY-TRAN - MOVE TRANSACTION VALUES INTO THE MASTER      *
+003160*----------------------------------------------------------------*
+003170 2100-APPLY-TRAN.
+003180     EVALUATE TRUE
+003190         WHEN TRAN-BALANCE-CHANGE IN WS-CURRENT-TRAN
+003200             ADD TRAN-AMOUNT IN WS-CURRENT-TRAN
+003201                 TO CUST-BALANCE
+003210         WHEN TRAN-CREDIT-CHANGE IN WS-CURRENT-TRAN
+003220             ADD TRAN-AMOUNT IN WS-CURRENT-TRAN
+003221                 TO CUST-CREDIT-LIMIT
+003230         WHEN TRAN-STATUS-CHANGE IN WS-CURRENT-TRAN
+003240             MOVE TRAN-NEW-STATUS-CODE IN WS-CURRENT-TRAN
+003241                 TO CUST-STATUS-CODE
+003250         WHEN OTHER
+003260             CONTINUE
+003270     END-EVALUATE.
+003280     MOVE WS-CURRENT-YEAR  TO CUST-LAST-ACT-YEAR.
+003290     MOVE WS-CURRENT-MONTH TO CUST-LAST-ACT-MONTH.
+003300     MOVE WS-CURRENT-DAY   TO CUST-LAST-ACT-DAY.
+003310 2100-EXIT.
+003320     EXIT.
+003330
+003340*----------------------------------------------------------------*
+003350* 3000-LOG-EXCEPTION - RECORD A NON-ZERO FILE STATUS             *
+003360*----------------------------------------------------------------*
+003370 3000-LOG-EXCEPTION.
+003380     IF WS-EXCEPTION-COUNT < 500
+003390         ADD 1 TO WS-EXCEPTION-COUNT
+003400         SET WS-EXC-IDX TO WS-EXCEPTION-COUNT
+003410         MOVE TRAN-CUST-NUMBER IN WS-CURRENT-TRAN
+003411             TO WS-EXC-CUST-NUMBER(WS-EXC-IDX)
+003420         MOVE CUST-FILE-STATUS TO WS-EXC-FILE-STATUS(WS-EXC-IDX)
+003430         PERFORM 3100-SET-REASON THRU 3100-EXIT
+003440     END-IF.
+003450 3000-EXIT.
+003460     EXIT.
+003470
+003480*----------------------------------------------------------------*
+003490* 3100-SET-REASON - TRANSLATE A FILE STATUS INTO PLAIN ENGLISH   *
+003500*----------------------------------------------------------------*
+003510 3100-SET-REASON.
+003520     EVALUATE CUST-FILE-STATUS
+003530         WHEN '21'
+003540             MOVE 'SEQUENCE ERROR ON KEYED ACCESS'
+003550                  TO WS-EXC-REASON(WS-EXC-IDX)
+003560         WHEN '22'
+003570             MOVE 'DUPLICATE KEY ATTEMPTED'
+003580                  TO WS-EXC-REASON(WS-EXC-IDX)
+003590         WHEN '23'
+003600             MOVE 'CUSTOMER NUMBER NOT ON FILE'
+003610                  TO WS-EXC-REASON(WS-EXC-IDX)
+003620         WHEN '24'
+003630             MOVE 'BOUNDARY VIOLATION ON WRITE'
+003640                  TO WS-EXC-REASON(WS-EXC-IDX)
+003650         WHEN '30'
+003660         WHEN '35'
+003670         WHEN '37'
+003680             MOVE 'PERMANENT I/O ERROR ON CUSTMAST'
+003690                  TO WS-EXC-REASON(WS-EXC-IDX)
+003700         WHEN OTHER
+003710             MOVE 'UNRECOGNIZED FILE STATUS'
+003720                  TO WS-EXC-REASON(WS-EXC-IDX)
+003730     END-EVALUATE.
+003740 3100-EXIT.
+003750     EXIT.
+003760
+003762*----------------------------------------------------------------*
+003764* 4000-WRITE-AUDIT-PAIR - WRITE THE BEFORE/AFTER AUDIT RECORDS   *
+003766*----------------------------------------------------------------*
+003768 4000-WRITE-AUDIT-PAIR.
+003770     MOVE WS-AUD-JOB-ID    TO AUD-JOB-ID.
+003772     MOVE WS-AUD-USER-ID   TO AUD-USER-ID.
+003774     MOVE WS-CURRENT-YEAR  TO AUD-YEAR.
+003776     MOVE WS-CURRENT-MONTH TO AUD-MONTH.
+003778     MOVE WS-CURRENT-DAY   TO AUD-DAY.
+003780     SET AUD-BEFORE-IMAGE TO TRUE.
+003782     MOVE WS-BEFORE-CUSTOMER-IMAGE TO AUD-CUSTOMER-IMAGE.
+003784     WRITE AUDITREC.
+003785     IF WS-AUD-FILE-STATUS NOT = '00'
+003786         DISPLAY 'CUSTUPD - CUSTAUDIT WRITE ERROR - STATUS '
+003787                 WS-AUD-FILE-STATUS ' - CUST-NUMBER ' CUST-NUMBER
+003788         ADD 1 TO WS-AUD-WRITE-ERRORS
+003789     END-IF.
+003786     SET AUD-AFTER-IMAGE TO TRUE.
+003788     MOVE CUSTREC TO AUD-CUSTOMER-IMAGE.
+003790     WRITE AUDITREC.
+003791     IF WS-AUD-FILE-STATUS NOT = '00'
+003792         DISPLAY 'CUSTUPD - CUSTAUDIT WRITE ERROR - STATUS '
+003793                 WS-AUD-FILE-STATUS ' - CUST-NUMBER ' CUST-NUMBER
+003794         ADD 1 TO WS-AUD-WRITE-ERRORS
+003795     END-IF.
+003792 4000-EXIT.
+003794     EXIT.
+003796
+003770*----------------------------------------------------------------*
+003780* 5000-WRITE-CHECKPOINT - RECORD HOW FAR THIS RUN HAS GOTTEN     *
+003790*----------------------------------------------------------------*
+003800 5000-WRITE-CHECKPOINT.
+003810     OPEN OUTPUT CUSTCKPT.
+003820     MOVE WS-RUN-ID           TO CKPT-RUN-ID.
+003830     MOVE TRAN-CUST-NUMBER IN WS-CURRENT-TRAN
+003831          TO CKPT-LAST-CUST-NUMBER.
+003832     MOVE WS-TRAN-COUNT       TO CKPT-TRAN-COUNT.
+003834     MOVE WS-ACTUAL-BALANCE-TOTAL
+003835          TO CKPT-BALANCE-TOTAL.
+003840     MOVE WS-CURRENT-YEAR     TO CKPT-YEAR.
+003850     MOVE WS-CURRENT-MONTH    TO CKPT-MONTH.
+003860     MOVE WS-CURRENT-DAY      TO CKPT-DAY.
+003870     WRITE CUSTCKPT-RECORD.
+003880     CLOSE CUSTCKPT.
+003890     MOVE ZERO TO WS-RECS-SINCE-CKPT.
+003900 5000-EXIT.
+003910     EXIT.
+003920
+003930*----------------------------------------------------------------*
+003940* 8000-PRINT-EXCEPTIONS - WRITE THE EXCEPTION REPORT             *
+003950*----------------------------------------------------------------*
+003960 8000-PRINT-EXCEPTIONS.
+003970     WRITE XRPT-LINE FROM WS-RPT-TITLE-LINE
+003980         AFTER ADVANCING PAGE.
+003990     MOVE SPACES TO XRPT-LINE.
+004000     WRITE XRPT-LINE AFTER ADVANCING 1 LINE.
+004010     WRITE XRPT-LINE FROM WS-RPT-HEADING-LINE
+004020         AFTER ADVANCING 1 LINE.
+004030     IF WS-EXCEPTION-COUNT = ZERO
+004040         MOVE SPACES TO WS-RPT-DETAIL-LINE
+004050         MOVE 'NO EXCEPTIONS ENCOUNTERED THIS RUN'
+004060              TO RPT-D-REASON
+004070         WRITE XRPT-LINE FROM WS-RPT-DETAIL-LINE
+004080             AFTER ADVANCING 2 LINES
+004090     ELSE
+004100         PERFORM 8100-PRINT-ONE-EXCEPTION THRU 8100-EXIT
+004110             VARYING WS-EXC-IDX FROM 1 BY 1
+004120             UNTIL WS-EXC-IDX > WS-EXCEPTION-COUNT
+004130     END-IF.
+004140     MOVE WS-EXCEPTION-COUNT TO RPT-T-EXCEPTION-COUNT.
+004150     WRITE XRPT-LINE FROM WS-RPT-TOTAL-LINE
+004160         AFTER ADVANCING 2 LINES.
+004170 8000-EXIT.
+004180     EXIT.
+004190
+004200*----------------------------------------------------------------*
+004210* 8100-PRINT-ONE-EXCEPTION - ONE DETAIL LINE OF THE REPORT       *
+004220*----------------------------------------------------------------*
+004230 8100-PRINT-ONE-EXCEPTION.
+004240     MOVE WS-EXC-CUST-NUMBER(WS-EXC-IDX) TO RPT-D-CUST-NUMBER.
+004250     MOVE WS-EXC-FILE-STATUS(WS-EXC-IDX) TO RPT-D-FILE-STATUS.
+004260     MOVE WS-EXC-REASON(WS-EXC-IDX)      TO RPT-D-REASON.
+004270     WRITE XRPT-LINE FROM WS-RPT-DETAIL-LINE
+004280         AFTER ADVANCING 1 LINE.
+004290 8100-EXIT.
+004300     EXIT.
+004310
+004312*----------------------------------------------------------------*
+004314* 8500-PRINT-RECONCILIATION - COMPARE WHAT THIS RUN ACTUALLY     *
+004316*                             PROCESSED AGAINST THE CONTROL      *
+004318*                             TOTALS PREPARED FOR IT             *
+004320*----------------------------------------------------------------*
+004322 8500-PRINT-RECONCILIATION.
+004324     COMPUTE WS-COUNT-VARIANCE =
+004325             WS-TRAN-COUNT - WS-EXPECTED-TRAN-COUNT.
+004326     COMPUTE WS-BALANCE-VARIANCE =
+004327             WS-ACTUAL-BALANCE-TOTAL - WS-EXPECTED-BALANCE-TOTAL.
+004328     WRITE RRPT-LINE FROM WS-RCN-TITLE-LINE
+004330         AFTER ADVANCING PAGE.
+004332     MOVE SPACES TO RRPT-LINE.
+004334     WRITE RRPT-LINE AFTER ADVANCING 1 LINE.
+004336     WRITE RRPT-LINE FROM WS-RCN-HEADING-LINE
+004338         AFTER ADVANCING 1 LINE.
+004340     MOVE 'TRANSACTION COUNT'      TO RCN-D-LABEL.
+004342     MOVE WS-EXPECTED-TRAN-COUNT   TO RCN-D-EXPECTED.
+004344     MOVE WS-TRAN-COUNT            TO RCN-D-ACTUAL.
+004346     MOVE WS-COUNT-VARIANCE        TO RCN-D-VARIANCE.
+004348     WRITE RRPT-LINE FROM WS-RCN-DETAIL-LINE
+004350         AFTER ADVANCING 2 LINES.
+004352     MOVE 'NET BALANCE CHANGE'     TO RCN-D-LABEL.
+004354     MOVE WS-EXPECTED-BALANCE-TOTAL TO RCN-D-EXPECTED.
+004356     MOVE WS-ACTUAL-BALANCE-TOTAL  TO RCN-D-ACTUAL.
+004358     MOVE WS-BALANCE-VARIANCE      TO RCN-D-VARIANCE.
+004360     WRITE RRPT-LINE FROM WS-RCN-DETAIL-LINE
+004362         AFTER ADVANCING 1 LINE.
+004364     IF WS-COUNT-VARIANCE = ZERO AND WS-BALANCE-VARIANCE = ZERO
+004366         MOVE 'RUN IS IN BALANCE WITH CONTROL TOTALS'
+004368              TO RCN-R-MESSAGE
+004370     ELSE
+004372         MOVE 'RUN IS OUT OF BALANCE - REVIEW BEFORE RELEASE'
+004374              TO RCN-R-MESSAGE
+004376     END-IF.
+004378     WRITE RRPT-LINE FROM WS-RCN-RESULT-LINE
+004380         AFTER ADVANCING 2 LINES.
+004382 8500-EXIT.
+004384     EXIT.
+004386
+004387*----------------------------------------------------------------*
+004388* 8600-WRITE-CHANGE-EXTRACT - WRITE THE BILLING CHANGE-EXTRACT   *
+004389*                             FILE OF EVERY CUSTOMER MASTER      *
+004390*                             RECORD ADDED OR CHANGED SINCE THE  *
+004391*                             LAST SUCCESSFUL EXTRACT            *
+004392*----------------------------------------------------------------*
+004393 8600-WRITE-CHANGE-EXTRACT.
+004394     MOVE ZERO TO WS-EXTRACT-COUNT.
+004395     MOVE 'N' TO WS-EOF-SW(EOF-MASTER).
+004396     MOVE 'N' TO WS-EXTRACT-ABORT-SW.
+004397     OPEN OUTPUT CUSTEXTR.
+004398     IF WS-EXTR-FILE-STATUS NOT = '00'
+004399         DISPLAY 'CUSTUPD - CANNOT OPEN CUSTEXTR - STATUS '
+004400                 WS-EXTR-FILE-STATUS
+004401         MOVE 'Y' TO WS-EXTRACT-ABORT-SW
+004402     ELSE
+004403         MOVE ZERO TO CUST-NUMBER
+004404         START CUSTMAST KEY IS NOT LESS THAN CUST-NUMBER
+004405             INVALID KEY
+004406                 MOVE 'Y' TO WS-EOF-SW(EOF-MASTER)
+004407         END-START
+004408         PERFORM 8610-SCAN-FOR-EXTRACT THRU 8610-EXIT
+004409                 UNTIL END-OF-FILE(EOF-MASTER)
+004410                 OR WS-EXTRACT-ABORTED
+004411         CLOSE CUSTEXTR
+004412         DISPLAY 'CUSTUPD - CHANGE EXTRACT RECORDS WRITTEN - '
+004413                 WS-EXTRACT-COUNT
+004414     END-IF.
+004415     IF WS-EXTRACT-ABORTED
+004416         DISPLAY 'CUSTUPD - CHANGE EXTRACT FAILED - STATUS '
+004417                 WS-EXTR-FILE-STATUS
+004418                 ' - LAST-EXTRACT-DATE NOT ADVANCED'
+004419     ELSE
+004420         MOVE WS-CURRENT-YEAR  TO LAST-EXTRACT-YEAR
+004421         MOVE WS-CURRENT-MONTH TO LAST-EXTRACT-MONTH
+004422         MOVE WS-CURRENT-DAY   TO LAST-EXTRACT-DAY
+004423         OPEN OUTPUT CUSTEXTC
+004424         IF WS-EXTC-FILE-STATUS NOT = '00'
+004425             DISPLAY 'CUSTUPD - CANNOT OPEN CUSTEXTC - STATUS '
+004426                     WS-EXTC-FILE-STATUS
+004427                     ' - LAST-EXTRACT-DATE NOT PERSISTED'
+004428         ELSE
+004429             MOVE LAST-EXTRACT-DATE TO EXTCTL-LAST-EXTRACT-DATE
+004430             WRITE EXTCTL-RECORD
+004431             IF WS-EXTC-FILE-STATUS NOT = '00'
+004432                 DISPLAY 'CUSTUPD - CUSTEXTC WRITE ERROR - '
+004433                         WS-EXTC-FILE-STATUS
+004434                         ' - LAST-EXTRACT-DATE NOT PERSISTED'
+004435             END-IF
+004436             CLOSE CUSTEXTC
+004437         END-IF
+004438     END-IF.
+004439 8600-EXIT.
+004440     EXIT.
+004417*----------------------------------------------------------------*
+004418* 8610-SCAN-FOR-EXTRACT - READ THE NEXT MASTER RECORD IN KEY     *
+004419*                         SEQUENCE AND WRITE AN EXTRACT RECORD   *
+004420*                         IF IT HAS CHANGED SINCE THE LAST       *
+004421*                         EXTRACT                                *
+004422*----------------------------------------------------------------*
+004423 8610-SCAN-FOR-EXTRACT.
+004424     READ CUSTMAST NEXT
+004425         AT END
+004426             MOVE 'Y' TO WS-EOF-SW(EOF-MASTER)
+004427         NOT AT END
+004428             COMPUTE WS-EXT-ACTIVITY-ORDINAL =
+004429                     (CUST-LAST-ACT-YEAR  * 360)
+004430                   + (CUST-LAST-ACT-MONTH * 30)
+004431                   +  CUST-LAST-ACT-DAY
+004432             IF WS-EXT-ACTIVITY-ORDINAL > WS-LAST-EXTRACT-ORDINAL
+004433                 PERFORM 8650-WRITE-ONE-EXTRACT THRU 8650-EXIT
+004434             END-IF
+004435     END-READ.
+004436 8610-EXIT.
+004437     EXIT.
+004438
+004439*----------------------------------------------------------------*
+004440* 8650-WRITE-ONE-EXTRACT - MOVE ONE CUSTOMER MASTER RECORD INTO  *
+004441*                          THE EXTRACT LAYOUT AND WRITE IT       *
+004442*----------------------------------------------------------------*
+004443 8650-WRITE-ONE-EXTRACT.
+004444     MOVE CUST-NUMBER              TO EXT-CUST-NUMBER.
+004445     MOVE CUST-NAME                TO EXT-CUST-NAME.
+004446     MOVE CUST-BALANCE             TO EXT-CUST-BALANCE.
+004447     MOVE CUST-CREDIT-LIMIT        TO EXT-CUST-CREDIT-LIMIT.
+004448     MOVE CUST-STATUS-CODE         TO EXT-CUST-STATUS-CODE.
+004449     MOVE CUST-LAST-ACTIVITY-DATE  TO EXT-LAST-ACTIVITY-DATE.
+004450     WRITE EXTREC.
+004451     IF WS-EXTR-FILE-STATUS = '00'
+004452        ADD 1 TO WS-EXTRACT-COUNT
+004453     ELSE
+004454        DISPLAY 'CUSTUPD - CUSTEXTR WRITE ERROR - STATUS '
+004455                WS-EXTR-FILE-STATUS
+004456                ' - CUST-NUMBER ' CUST-NUMBER
+004457        MOVE 'Y' TO WS-EXTRACT-ABORT-SW
+004458     END-IF.
+004452 8650-EXIT.
+004453     EXIT.
+004454
+004320*----------------------------------------------------------------*
+004330* 9000-TERMINATE - CLOSE FILES                                   *
+004340*----------------------------------------------------------------*
+004350 9000-TERMINATE.
+004360     CLOSE CUSTMAST.
+004370     CLOSE CUSTTRNA.
+004380     CLOSE CUSTTRNB.
+004390     CLOSE CUSTXRPT.
+004392     CLOSE CUSTAUDIT.
+004394     CLOSE CUSTRRPT.
+004400     PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT.
+004410     DISPLAY 'CUSTUPD - TRANSACTIONS READ  - ' WS-TRAN-COUNT.
+004420     DISPLAY 'CUSTUPD - RECORDS UPDATED    - ' WS-UPDATE-COUNT.
+004430     DISPLAY 'CUSTUPD - EXCEPTIONS LOGGED  - ' WS-EXCEPTION-COUNT.
+004435     DISPLAY 'CUSTUPD - CUSTAUDIT WRITE ERRORS - '
+004436             WS-AUD-WRITE-ERRORS.
+004440 9000-EXIT.
+004450     EXIT.
+004460
+004470*----------------------------------------------------------------*
+004480* 9100-CLEAR-CHECKPOINT - RUN COMPLETED NORMALLY, SO THERE IS NO *
+004490*                         OPEN CHECKPOINT FOR THE NEXT RUN       *
+004500*----------------------------------------------------------------*
+004510 9100-CLEAR-CHECKPOINT.
+004520     OPEN OUTPUT CUSTCKPT.
+004530     CLOSE CUSTCKPT.
+004540 9100-EXIT.
+004550     EXIT.
