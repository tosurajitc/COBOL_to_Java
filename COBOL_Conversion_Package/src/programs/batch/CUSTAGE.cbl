@@ -0,0 +1,271 @@
+000010*****************************************************************
+000020* PROGRAM-ID:  CUSTAGE
+000030* SYSTEM:      CUSTOMER MASTER MAINTENANCE
+000040*
+000050* PURPOSE:     READS THE CUSTOMER MASTER IN CUSTOMER-NUMBER
+000060*              SEQUENCE AND PRODUCES THE MONTHLY CUSTOMER ACCOUNT
+000070*              AGING REPORT, BUCKETING EACH RECORD'S BALANCE INTO
+000080*              CURRENT/30-59/60-89/90+ DAYS BASED ON HOW LONG IT
+000090*              HAS BEEN SINCE THE CUSTOMER'S LAST ACTIVITY DATE.
+000100*              AGE IS COMPUTED ON A 360-DAY (12 X 30) YEAR, THE
+000110*              SAME CONVENTION USED ELSEWHERE IN THIS SHOP FOR
+000120*              DATE ARITHMETIC.
+000130*
+000140* MODIFICATION HISTORY
+000150*   04/05/2021  RDM  ORIGINAL PROGRAM.
+000160*****************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID.    CUSTAGE.
+000190 AUTHOR.        R. D. MASON.
+000200 INSTALLATION.  CUSTOMER SYSTEMS DEPT.
+000210 DATE-WRITTEN.  04/05/2021.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.   IBM-370.
+000260 OBJECT-COMPUTER.   IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CUSTMAST  ASSIGN TO CUSTMAST
+000300            ORGANIZATION IS INDEXED
+000310            ACCESS MODE IS SEQUENTIAL
+000320            RECORD KEY IS CUST-NUMBER
+000330            FILE STATUS IS CUST-FILE-STATUS.
+000340
+000350     SELECT CUSTAGRPT ASSIGN TO CUSTAGRPT
+000360            ORGANIZATION IS SEQUENTIAL
+000370            FILE STATUS IS WS-RPT-FILE-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  CUSTMAST
+000420     LABEL RECORDS ARE STANDARD.
+000430     COPY CUSTREC.
+000440
+000450 FD  CUSTAGRPT
+000460     LABEL RECORDS ARE STANDARD
+000470     RECORD CONTAINS 132 CHARACTERS.
+000480 01  AGRPT-LINE                    PIC X(132).
+000490
+000500 WORKING-STORAGE SECTION.
+000510 COPY CUSTWS.
+000520
+000530 01  WS-RPT-FILE-STATUS            PIC X(02) VALUE SPACES.
+000535
+000536 01  WS-ABORT-SW                   PIC X     VALUE 'N'.
+000537     88  WS-ABORT-REQUESTED            VALUE 'Y'.
+000540
+000550 01  WS-BUCKET-SUBSCRIPTS.
+000560     05  BKT-CURRENT               PIC 9 VALUE 1.
+000570     05  BKT-30-59                 PIC 9 VALUE 2.
+000580     05  BKT-60-89                 PIC 9 VALUE 3.
+000590     05  BKT-90-PLUS               PIC 9 VALUE 4.
+000600
+000610 01  WS-REPORT-COUNTERS.
+000620     05  WS-BUCKET-TABLE.
+000630         10  WS-BUCKET-ENTRY OCCURS 4 TIMES.
+000640             15  WS-BUCKET-LABEL       PIC X(12).
+000650             15  WS-BUCKET-TOTAL       PIC S9(9)V99 COMP-3
+000660                                       VALUE ZERO.
+000670     05  WS-GRAND-TOTAL            PIC S9(9)V99 COMP-3 VALUE ZERO.
+000680     05  WS-CUST-COUNT             PIC 9(07) COMP VALUE ZERO.
+000690
+000700 01  WS-AGE-CALC-AREAS.
+000710     05  WS-CURRENT-ORDINAL        PIC 9(07) COMP.
+000720     05  WS-ACTIVITY-ORDINAL       PIC 9(07) COMP.
+000730     05  WS-DAYS-PAST              PIC S9(07) COMP.
+000740     05  WS-BUCKET-IDX             PIC 9 COMP.
+000750
+000760 01  WS-REPORT-LINES.
+000770     05  WS-RPT-TITLE-LINE.
+000780         10  FILLER                PIC X(40) VALUE SPACES.
+000790         10  FILLER                PIC X(35)
+000800                  VALUE 'CUSTOMER ACCOUNT AGING REPORT'.
+000810     05  WS-RPT-HEADING-LINE.
+000820         10  FILLER                PIC X(10) VALUE 'CUST NBR'.
+000830         10  FILLER                PIC X(32) VALUE 'CUST NAME'.
+000840         10  FILLER                PIC X(14) VALUE 'BALANCE'.
+000850         10  FILLER                PIC X(12) VALUE 'AGE BUCKET'.
+000860     05  WS-RPT-DETAIL-LINE.
+000870         10  RPT-D-CUST-NUMBER     PIC ZZZZZZ9.
+000880         10  FILLER                PIC X(03) VALUE SPACES.
+000890         10  RPT-D-CUST-NAME       PIC X(30).
+000900         10  FILLER                PIC X(02) VALUE SPACES.
+000910         10  RPT-D-BALANCE         PIC Z,ZZZ,ZZ9.99-.
+000920         10  FILLER                PIC X(03) VALUE SPACES.
+000930         10  RPT-D-BUCKET          PIC X(12).
+000940     05  WS-RPT-BUCKET-TOTAL-LINE.
+000950         10  FILLER                PIC X(10) VALUE SPACES.
+000960         10  RPT-BT-LABEL          PIC X(12).
+000970         10  FILLER                PIC X(08) VALUE 'TOTAL - '.
+000980         10  RPT-BT-AMOUNT         PIC Z,ZZZ,ZZ9.99-.
+000990     05  WS-RPT-GRAND-TOTAL-LINE.
+001000         10  FILLER                PIC X(10) VALUE SPACES.
+001010         10  FILLER                PIC X(20)
+001020                  VALUE 'GRAND TOTAL BALANCE'.
+001030         10  RPT-GT-AMOUNT         PIC Z,ZZZ,ZZ9.99-.
+001040     05  WS-RPT-COUNT-LINE.
+001050         10  FILLER                PIC X(10) VALUE SPACES.
+001060         10  FILLER                PIC X(20)
+001070                  VALUE 'CUSTOMERS REPORTED -'.
+001080         10  RPT-CNT               PIC ZZZ,ZZ9.
+001090
+001100 PROCEDURE DIVISION.
+001110*----------------------------------------------------------------*
+001120* 0000-MAINLINE                                                  *
+001130*----------------------------------------------------------------*
+001140 0000-MAINLINE.
+001150     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+001155     IF NOT WS-ABORT-REQUESTED
+001160         PERFORM 2000-PROCESS-MASTER   THRU 2000-EXIT
+001170                 UNTIL END-OF-FILE(EOF-MASTER)
+001180         PERFORM 8000-PRINT-TOTALS     THRU 8000-EXIT
+001190         PERFORM 9000-TERMINATE        THRU 9000-EXIT
+001195     END-IF.
+001200     STOP RUN.
+001210
+001220*----------------------------------------------------------------*
+001230* 1000-INITIALIZE - OPEN FILES, PRIME THE READ, SET UP TABLES    *
+001240*----------------------------------------------------------------*
+001250 1000-INITIALIZE.
+001260     MOVE 'N' TO WS-EOF-SW(EOF-MASTER).
+001270     MOVE 'CURRENT'      TO WS-BUCKET-LABEL(BKT-CURRENT).
+001280     MOVE '30-59 DAYS'   TO WS-BUCKET-LABEL(BKT-30-59).
+001290     MOVE '60-89 DAYS'   TO WS-BUCKET-LABEL(BKT-60-89).
+001300     MOVE '90+ DAYS'     TO WS-BUCKET-LABEL(BKT-90-PLUS).
+001310     PERFORM 1050-GET-CURRENT-DATE THRU 1050-EXIT.
+001320     OPEN INPUT CUSTMAST.
+001330     IF CUST-FILE-STATUS NOT = '00'
+001340         DISPLAY 'CUSTAGE - CANNOT OPEN CUSTMAST - STATUS '
+001350                 CUST-FILE-STATUS
+001360         MOVE 'Y' TO WS-EOF-SW(EOF-MASTER)
+001365         MOVE 'Y' TO WS-ABORT-SW
+001370         GO TO 1000-EXIT
+001380     END-IF.
+001390     OPEN OUTPUT CUSTAGRPT.
+001400     PERFORM 1150-PRINT-HEADINGS   THRU 1150-EXIT.
+001410     PERFORM 1100-READ-MASTER      THRU 1100-EXIT.
+001420 1000-EXIT.
+001430     EXIT.
+001440
+001450*----------------------------------------------------------------*
+001460* 1050-GET-CURRENT-DATE - ESTABLISH TODAY'S DATE AS AN ORDINAL   *
+001470*----------------------------------------------------------------*
+001480 1050-GET-CURRENT-DATE.
+001490     ACCEPT WS-CURRENT-DATE-X FROM DATE YYYYMMDD.
+001500     COMPUTE WS-CURRENT-ORDINAL =
+001510             (WS-CURRENT-YEAR * 360)
+001520           + (WS-CURRENT-MONTH * 30)
+001530           +  WS-CURRENT-DAY.
+001540 1050-EXIT.
+001550     EXIT.
+001560
+001570*----------------------------------------------------------------*
+001580* 1100-READ-MASTER - READ THE NEXT CUSTOMER MASTER RECORD        *
+001590*----------------------------------------------------------------*
+001600 1100-READ-MASTER.
+001610     READ CUSTMAST
+001620         AT END
+001630             MOVE 'Y' TO WS-EOF-SW(EOF-MASTER)
+001640     END-READ.
+001650 1100-EXIT.
+001660     EXIT.
+001670
+001680*----------------------------------------------------------------*
+001690* 1150-PRINT-HEADINGS - WRITE THE REPORT TITLE AND COLUMN LINE   *
+001700*----------------------------------------------------------------*
+001710 1150-PRINT-HEADINGS.
+001720     WRITE AGRPT-LINE FROM WS-RPT-TITLE-LINE
+001730         AFTER ADVANCING PAGE.
+001740     MOVE SPACES TO AGRPT-LINE.
+001750     WRITE AGRPT-LINE AFTER ADVANCING 1 LINE.
+001760     WRITE AGRPT-LINE FROM WS-RPT-HEADING-LINE
+001770         AFTER ADVANCING 1 LINE.
+001780 1150-EXIT.
+001790     EXIT.
+001800
+001810*----------------------------------------------------------------*
+001820* 2000-PROCESS-MASTER - AGE ONE CUSTOMER AND ACCUMULATE TOTALS   *
+001830*----------------------------------------------------------------*
+001840 2000-PROCESS-MASTER.
+001850     COMPUTE WS-ACTIVITY-ORDINAL =
+001860             (CUST-LAST-ACT-YEAR * 360)
+001870           + (CUST-LAST-ACT-MONTH * 30)
+001880           +  CUST-LAST-ACT-DAY.
+001890     COMPUTE WS-DAYS-PAST =
+001900             WS-CURRENT-ORDINAL - WS-ACTIVITY-ORDINAL.
+001910     PERFORM 2100-DETERMINE-BUCKET THRU 2100-EXIT.
+001920     ADD CUST-BALANCE TO WS-BUCKET-TOTAL(WS-BUCKET-IDX).
+001930     ADD CUST-BALANCE TO WS-GRAND-TOTAL.
+001940     ADD 1 TO WS-CUST-COUNT.
+001950     PERFORM 2200-PRINT-DETAIL     THRU 2200-EXIT.
+001960     PERFORM 1100-READ-MASTER      THRU 1100-EXIT.
+001970 2000-EXIT.
+001980     EXIT.
+001990
+002000*----------------------------------------------------------------*
+002010* 2100-DETERMINE-BUCKET - CLASSIFY DAYS-PAST INTO AN AGE BUCKET  *
+002020*----------------------------------------------------------------*
+002030 2100-DETERMINE-BUCKET.
+002040     EVALUATE TRUE
+002050         WHEN WS-DAYS-PAST <= 30
+002060             MOVE BKT-CURRENT  TO WS-BUCKET-IDX
+002070         WHEN WS-DAYS-PAST <= 60
+002080             MOVE BKT-30-59    TO WS-BUCKET-IDX
+002090         WHEN WS-DAYS-PAST <= 90
+002100             MOVE BKT-60-89    TO WS-BUCKET-IDX
+002110         WHEN OTHER
+002120             MOVE BKT-90-PLUS  TO WS-BUCKET-IDX
+002130     END-EVALUATE.
+002140 2100-EXIT.
+002150     EXIT.
+002160
+002170*----------------------------------------------------------------*
+002180* 2200-PRINT-DETAIL - WRITE ONE DETAIL LINE OF THE REPORT        *
+002190*----------------------------------------------------------------*
+002200 2200-PRINT-DETAIL.
+002210     MOVE CUST-NUMBER  TO RPT-D-CUST-NUMBER.
+002220     MOVE CUST-NAME    TO RPT-D-CUST-NAME.
+002230     MOVE CUST-BALANCE TO RPT-D-BALANCE.
+002240     MOVE WS-BUCKET-LABEL(WS-BUCKET-IDX) TO RPT-D-BUCKET.
+002250     WRITE AGRPT-LINE FROM WS-RPT-DETAIL-LINE
+002260         AFTER ADVANCING 1 LINE.
+002270 2200-EXIT.
+002280     EXIT.
+002290
+002300*----------------------------------------------------------------*
+002310* 8000-PRINT-TOTALS - WRITE BUCKET SUBTOTALS AND GRAND TOTAL     *
+002320*----------------------------------------------------------------*
+002330 8000-PRINT-TOTALS.
+002340     PERFORM 8100-PRINT-ONE-BUCKET THRU 8100-EXIT
+002350         VARYING WS-BUCKET-IDX FROM 1 BY 1
+002360         UNTIL WS-BUCKET-IDX > 4.
+002370     MOVE WS-GRAND-TOTAL TO RPT-GT-AMOUNT.
+002380     WRITE AGRPT-LINE FROM WS-RPT-GRAND-TOTAL-LINE
+002390         AFTER ADVANCING 2 LINES.
+002400     MOVE WS-CUST-COUNT TO RPT-CNT.
+002410     WRITE AGRPT-LINE FROM WS-RPT-COUNT-LINE
+002420         AFTER ADVANCING 1 LINE.
+002430 8000-EXIT.
+002440     EXIT.
+002450
+002460*----------------------------------------------------------------*
+002470* 8100-PRINT-ONE-BUCKET - ONE AGE-BUCKET SUBTOTAL LINE           *
+002480*----------------------------------------------------------------*
+002490 8100-PRINT-ONE-BUCKET.
+002500     MOVE WS-BUCKET-LABEL(WS-BUCKET-IDX) TO RPT-BT-LABEL.
+002510     MOVE WS-BUCKET-TOTAL(WS-BUCKET-IDX) TO RPT-BT-AMOUNT.
+002520     WRITE AGRPT-LINE FROM WS-RPT-BUCKET-TOTAL-LINE
+002530         AFTER ADVANCING 1 LINE.
+002540 8100-EXIT.
+002550     EXIT.
+002560
+002570*----------------------------------------------------------------*
+002580* 9000-TERMINATE - CLOSE FILES                                   *
+002590*----------------------------------------------------------------*
+002600 9000-TERMINATE.
+002610     CLOSE CUSTMAST.
+002620     CLOSE CUSTAGRPT.
+002630     DISPLAY 'CUSTAGE - CUSTOMERS REPORTED - ' WS-CUST-COUNT.
+002640 9000-EXIT.
+002650     EXIT.
