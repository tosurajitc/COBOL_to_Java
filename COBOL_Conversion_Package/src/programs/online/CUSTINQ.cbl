@@ -0,0 +1,271 @@
+000010*****************************************************************
+000020* PROGRAM-ID:  CUSTINQ
+000030* SYSTEM:      CUSTOMER MASTER MAINTENANCE
+000040*
+000050* PURPOSE:     PSEUDO-CONVERSATIONAL CICS TRANSACTION (CINQ) THAT
+000060*              LETS A CLERK KEY IN A CUSTOMER NUMBER, VIEW THE
+000070*              CURRENT CUSTOMER MASTER RECORD, AND APPLY A BALANCE
+000080*              CORRECTION ONLINE. USES THE SAME CUSTWS-DERIVED
+000090*              WORKING STORAGE AND CUSTREC LAYOUT AS THE BATCH
+000100*              UPDATE PROGRAM (CUSTUPD) SO FILE-STATUS/RESPONSE
+000110*              HANDLING STAYS CONSISTENT BETWEEN BATCH AND ONLINE.
+000120*
+000130* FLOW:        1ST ENTRY (EIBCALEN = 0)   - PROMPT FOR CUST NBR.
+000140*              2ND ENTRY (CA-FUNCTION-PROMPT) - READ AND DISPLAY.
+000150*              3RD ENTRY (CA-FUNCTION-UPDATE) - APPLY CORRECTION.
+000160*
+000170* MODIFICATION HISTORY
+000180*   06/21/2021  RDM  ORIGINAL PROGRAM.
+000185*   08/09/2021  RDM  STAMP CUST-LAST-ACTIVITY-DATE WITH TODAY'S
+000186*                    DATE INSTEAD OF AN UNSET WS-CURRENT-DATE, AND
+000187*                    WRITE A BEFORE/AFTER AUDIT PAIR TO CUSTAUDIT
+000188*                    FOR EVERY ONLINE BALANCE CORRECTION, THE SAME
+000189*                    AS THE BATCH UPDATE PROGRAM.
+000190*****************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID.    CUSTINQ.
+000220 AUTHOR.        R. D. MASON.
+000230 INSTALLATION.  CUSTOMER SYSTEMS DEPT.
+000240 DATE-WRITTEN.  06/21/2021.
+000250 DATE-COMPILED.
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   IBM-370.
+000290 OBJECT-COMPUTER.   IBM-370.
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320 COPY CUSTWS.
+000330
+000340 COPY CUSTREC REPLACING ==CUSTREC== BY ==WS-CUSTREC==.
+000350
+000352 COPY CUSTAUD REPLACING ==AUDITREC== BY ==WS-AUDITREC==.
+000354
+000356 01  WS-AUDIT-AREAS.
+000358     05  WS-BEFORE-CUSTOMER-IMAGE  PIC X(159).
+000359     05  WS-REWRITE-RESP           PIC S9(08) COMP.
+000359     05  WS-AUD-WRITE-SW           PIC X(01) VALUE 'N'.
+000359         88  WS-AUD-WRITE-FAILED       VALUE 'Y'.
+000360
+000362 01  WS-COMM-AREA.
+000370     05  CA-CUST-NUMBER            PIC 9(07).
+000380     05  CA-FUNCTION               PIC X(01).
+000390         88  CA-FUNCTION-PROMPT          VALUE 'P'.
+000400         88  CA-FUNCTION-UPDATE          VALUE 'U'.
+000410
+000420 01  WS-CICS-AREAS.
+000430     05  WS-RESP                   PIC S9(08) COMP.
+000440     05  WS-RECEIVE-LENGTH         PIC S9(04) COMP VALUE 80.
+000450     05  WS-CUST-NUMBER-INPUT      PIC 9(07) VALUE ZERO.
+000460     05  WS-NEW-BALANCE-INPUT      PIC S9(7)V99 VALUE ZERO.
+000470     05  WS-SCREEN-IN              PIC X(80) VALUE SPACES.
+000480     05  WS-SCREEN-OUT             PIC X(80) VALUE SPACES.
+000490     05  WS-STATUS-MESSAGE         PIC X(40) VALUE SPACES.
+000500
+000510 LINKAGE SECTION.
+000520 01  DFHCOMMAREA                   PIC X(08).
+000530
+000540 PROCEDURE DIVISION.
+000550*----------------------------------------------------------------*
+000560* 0000-MAINLINE                                                  *
+000570*----------------------------------------------------------------*
+000580 0000-MAINLINE.
+000590     IF EIBCALEN = 0
+000600         PERFORM 1000-INITIAL-ENTRY  THRU 1000-EXIT
+000610     ELSE
+000620         MOVE DFHCOMMAREA TO WS-COMM-AREA
+000630         IF CA-FUNCTION-PROMPT
+000640             PERFORM 2000-READ-AND-SHOW THRU 2000-EXIT
+000650         ELSE
+000660             PERFORM 3000-APPLY-CORRECTION THRU 3000-EXIT
+000670         END-IF
+000680     END-IF.
+000690     EXEC CICS RETURN
+000700     END-EXEC.
+000710
+000720*----------------------------------------------------------------*
+000730* 1000-INITIAL-ENTRY - FIRST ENTRY, PROMPT FOR A CUSTOMER NUMBER *
+000740*----------------------------------------------------------------*
+000750 1000-INITIAL-ENTRY.
+000760     MOVE SPACES TO WS-SCREEN-OUT.
+000770     MOVE 'ENTER CUSTOMER NUMBER: ' TO WS-SCREEN-OUT(1:24).
+000780     EXEC CICS SEND TEXT
+000790         FROM(WS-SCREEN-OUT)
+000800         LENGTH(80)
+000810         ERASE
+000820     END-EXEC.
+000830     SET CA-FUNCTION-PROMPT TO TRUE.
+000840     EXEC CICS RETURN
+000850         TRANSID('CINQ')
+000860         COMMAREA(WS-COMM-AREA)
+000870         LENGTH(8)
+000880     END-EXEC.
+000890 1000-EXIT.
+000900     EXIT.
+000910
+000920*----------------------------------------------------------------*
+000930* 2000-READ-AND-SHOW - LOOK UP THE CUSTOMER AND DISPLAY IT       *
+000940*----------------------------------------------------------------*
+000950 2000-READ-AND-SHOW.
+000960     EXEC CICS RECEIVE
+000970         INTO(WS-SCREEN-IN)
+000980         LENGTH(WS-RECEIVE-LENGTH)
+000990         RESP(WS-RESP)
+001000     END-EXEC.
+001010     MOVE WS-SCREEN-IN(1:7) TO WS-CUST-NUMBER-INPUT.
+001020     MOVE WS-CUST-NUMBER-INPUT TO CA-CUST-NUMBER.
+001030     MOVE WS-CUST-NUMBER-INPUT TO CUST-NUMBER IN WS-CUSTREC.
+001040     EXEC CICS READ
+001050         FILE('CUSTMAST')
+001060         INTO(WS-CUSTREC)
+001070         RIDFLD(CUST-NUMBER IN WS-CUSTREC)
+001080         RESP(WS-RESP)
+001090     END-EXEC.
+001100     IF WS-RESP = DFHRESP(NORMAL)
+001110         MOVE SPACES TO WS-SCREEN-OUT
+001120         MOVE CUST-NUMBER IN WS-CUSTREC TO WS-SCREEN-OUT(1:7)
+001130         MOVE CUST-NAME IN WS-CUSTREC   TO WS-SCREEN-OUT(9:30)
+001140         MOVE CUST-BALANCE IN WS-CUSTREC
+001150              TO WS-SCREEN-OUT(40:10)
+001160         MOVE 'ENTER NEW BALANCE: ' TO WS-SCREEN-OUT(51:19)
+001170         EXEC CICS SEND TEXT
+001180             FROM(WS-SCREEN-OUT)
+001190             LENGTH(80)
+001200             ERASE
+001210         END-EXEC
+001220         SET CA-FUNCTION-UPDATE TO TRUE
+001230         EXEC CICS RETURN
+001240             TRANSID('CINQ')
+001250             COMMAREA(WS-COMM-AREA)
+001260             LENGTH(8)
+001270         END-EXEC
+001280     ELSE
+001290         PERFORM 9100-SET-RESP-MESSAGE THRU 9100-EXIT
+001300         EXEC CICS SEND TEXT
+001310             FROM(WS-STATUS-MESSAGE)
+001320             LENGTH(40)
+001330             ERASE
+001340         END-EXEC
+001350         SET CA-FUNCTION-PROMPT TO TRUE
+001360         EXEC CICS RETURN
+001370             TRANSID('CINQ')
+001380             COMMAREA(WS-COMM-AREA)
+001390             LENGTH(8)
+001400         END-EXEC
+001410     END-IF.
+001420 2000-EXIT.
+001430     EXIT.
+001440
+001450*----------------------------------------------------------------*
+001460* 3000-APPLY-CORRECTION - REWRITE THE RECORD WITH THE NEW VALUE  *
+001470*----------------------------------------------------------------*
+001480 3000-APPLY-CORRECTION.
+001490     EXEC CICS RECEIVE
+001500         INTO(WS-SCREEN-IN)
+001510         LENGTH(WS-RECEIVE-LENGTH)
+001520         RESP(WS-RESP)
+001530     END-EXEC.
+001540     MOVE WS-SCREEN-IN(1:10) TO WS-NEW-BALANCE-INPUT.
+001550     EXEC CICS READ
+001560         FILE('CUSTMAST')
+001570         INTO(WS-CUSTREC)
+001580         RIDFLD(CA-CUST-NUMBER)
+001590         UPDATE
+001600         RESP(WS-RESP)
+001610     END-EXEC.
+001620     IF WS-RESP = DFHRESP(NORMAL)
+001622         MOVE WS-CUSTREC TO WS-BEFORE-CUSTOMER-IMAGE
+001624         ACCEPT WS-CURRENT-DATE-X FROM DATE YYYYMMDD
+001630         MOVE WS-NEW-BALANCE-INPUT TO CUST-BALANCE IN WS-CUSTREC
+001640         MOVE WS-CURRENT-YEAR
+001650              TO CUST-LAST-ACT-YEAR IN WS-CUSTREC
+001660         MOVE WS-CURRENT-MONTH
+001670              TO CUST-LAST-ACT-MONTH IN WS-CUSTREC
+001680         MOVE WS-CURRENT-DAY
+001690              TO CUST-LAST-ACT-DAY IN WS-CUSTREC
+001700         EXEC CICS REWRITE
+001710             FILE('CUSTMAST')
+001720             FROM(WS-CUSTREC)
+001730             RESP(WS-RESP)
+001740         END-EXEC
+001742         MOVE WS-RESP TO WS-REWRITE-RESP
+001744         IF WS-RESP = DFHRESP(NORMAL)
+001746             PERFORM 4000-WRITE-AUDIT-PAIR THRU 4000-EXIT
+001747         END-IF
+001748         MOVE WS-REWRITE-RESP TO WS-RESP
+001750     END-IF.
+001760     PERFORM 9100-SET-RESP-MESSAGE THRU 9100-EXIT.
+001762     IF WS-AUD-WRITE-FAILED
+001764         MOVE 'UPDATE COMPLETE - AUDIT WRITE FAILED'
+001766              TO WS-STATUS-MESSAGE
+001768     END-IF.
+001770     EXEC CICS SEND TEXT
+001780         FROM(WS-STATUS-MESSAGE)
+001790         LENGTH(40)
+001800         ERASE
+001810     END-EXEC.
+001820     SET CA-FUNCTION-PROMPT TO TRUE.
+001830     EXEC CICS RETURN
+001840         TRANSID('CINQ')
+001850         COMMAREA(WS-COMM-AREA)
+001860         LENGTH(8)
+001870     END-EXEC.
+001880 3000-EXIT.
+001890     EXIT.
+001900
+001901*----------------------------------------------------------------*
+001902* 4000-WRITE-AUDIT-PAIR - WRITE THE BEFORE/AFTER AUDIT RECORDS   *
+001903*                         FOR THIS ONLINE CORRECTION TO THE      *
+001904*                         SAME CUSTAUDIT FILE THE BATCH UPDATE   *
+001905*                         PROGRAM WRITES. CUSTAUDIT IS DEFINED   *
+001906*                         AS AN ESDS FILE IN THE CICS FCT SO IT  *
+001907*                         CAN BE APPENDED TO FROM HERE AS WELL   *
+001908*                         AS WRITTEN SEQUENTIALLY BY CUSTUPD.    *
+001909*----------------------------------------------------------------*
+001910 4000-WRITE-AUDIT-PAIR.
+001911     MOVE EIBTRMID         TO AUD-JOB-ID.
+001912     MOVE EIBOPID          TO AUD-USER-ID.
+001913     MOVE WS-CURRENT-YEAR  TO AUD-YEAR.
+001914     MOVE WS-CURRENT-MONTH TO AUD-MONTH.
+001915     MOVE WS-CURRENT-DAY   TO AUD-DAY.
+001916     SET AUD-BEFORE-IMAGE TO TRUE.
+001917     MOVE WS-BEFORE-CUSTOMER-IMAGE TO AUD-CUSTOMER-IMAGE.
+001918     EXEC CICS WRITE
+001919         FILE('CUSTAUDIT')
+001920         FROM(WS-AUDITREC)
+001921         RESP(WS-RESP)
+001922     END-EXEC.
+001922     IF WS-RESP NOT = DFHRESP(NORMAL)
+001922         SET WS-AUD-WRITE-FAILED TO TRUE
+001922     END-IF.
+001923     SET AUD-AFTER-IMAGE TO TRUE.
+001924     MOVE WS-CUSTREC TO AUD-CUSTOMER-IMAGE.
+001925     EXEC CICS WRITE
+001926         FILE('CUSTAUDIT')
+001927         FROM(WS-AUDITREC)
+001928         RESP(WS-RESP)
+001929     END-EXEC.
+001929     IF WS-RESP NOT = DFHRESP(NORMAL)
+001929         SET WS-AUD-WRITE-FAILED TO TRUE
+001929     END-IF.
+001930 4000-EXIT.
+001931     EXIT.
+001932
+001933*----------------------------------------------------------------*
+001920* 9100-SET-RESP-MESSAGE - TRANSLATE A CICS RESP CODE INTO A      *
+001930*                         PLAIN-ENGLISH STATUS MESSAGE           *
+001940*----------------------------------------------------------------*
+001950 9100-SET-RESP-MESSAGE.
+001960     EVALUATE WS-RESP
+001970         WHEN DFHRESP(NORMAL)
+001980             MOVE 'UPDATE COMPLETE' TO WS-STATUS-MESSAGE
+001990         WHEN DFHRESP(NOTFND)
+002000             MOVE 'CUSTOMER NUMBER NOT ON FILE'
+002010                  TO WS-STATUS-MESSAGE
+002020         WHEN DFHRESP(DUPREC)
+002030             MOVE 'DUPLICATE KEY ON FILE' TO WS-STATUS-MESSAGE
+002040         WHEN OTHER
+002050             MOVE 'UNABLE TO ACCESS CUSTOMER MASTER'
+002060                  TO WS-STATUS-MESSAGE
+002070     END-EVALUATE.
+002080 9100-EXIT.
+002090     EXIT.
